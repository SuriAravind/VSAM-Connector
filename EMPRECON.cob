@@ -0,0 +1,225 @@
+      ****************************************************************************
+      *                                                                          *
+      *  PROGRAM      EMPRECON                                                  *
+      *  AUTHOR       R. L. MARSH  -  MASTER FILE SUPPORT                        *
+      *  INSTALLATION ABSA GROUP LIMITED                                         *
+      *  DATE-WRITTEN 2026-08-09                                                 *
+      *                                                                          *
+      *  PURPOSE.     COMPANY-NAME / SHORT_NAME RECONCILIATION.  COMPANY-NAME    *
+      *               AND SHORT_NAME ARE CARRIED REDUNDANTLY ON EVERY EMPLOYEE   *
+      *               RECORD RATHER THAN LOOKED UP FROM A COMPANY TABLE, SO      *
+      *               TWO EMPLOYEES AT THE SAME COMPANY CAN END UP WITH          *
+      *               DIFFERENT SHORT_NAME VALUES THROUGH A KEYING ERROR.        *
+      *               THIS JOB SORTS THE EMPLOYEE FILE BY COMPANY-NAME, TAKES    *
+      *               THE FIRST SHORT_NAME SEEN FOR EACH COMPANY AS THE          *
+      *               EXPECTED VALUE, AND REPORTS ANY EMPLOYEE WHOSE             *
+      *               SHORT_NAME DISAGREES WITH IT.                             *
+      *                                                                          *
+      *  MODIFICATION HISTORY.                                                   *
+      *  DATE       INIT DESCRIPTION                                             *
+      *  ---------- ---- ----------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION - COMPANY/SHORT-NAME RECONCILIATION.    *
+      *                                                                          *
+      ****************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPRECON.
+       AUTHOR.        R L MARSH.
+       INSTALLATION.  ABSA GROUP LIMITED.
+       DATE-WRITTEN.  09-08-2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER   ASSIGN TO EMPMAST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ID
+                  FILE STATUS IS PR-MAST-STATUS.
+
+           SELECT SORT-WORK-FILE    ASSIGN TO SORTWK01.
+
+           SELECT RECON-REPORT      ASSIGN TO EMPRECPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PR-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY "EmployeeCopyBook.cob".
+
+       SD  SORT-WORK-FILE.
+       01  SD-RECON-RECORD.
+           05  SD-COMPANY-NAME            PIC X(20).
+           05  SD-SHORT-NAME              PIC X(03).
+           05  SD-ID                      PIC 9(09).
+
+       FD  RECON-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  RECON-REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  PR-FILE-STATUSES.
+           05  PR-MAST-STATUS             PIC X(02).
+               88  PR-MAST-OK                     VALUE "00".
+               88  PR-MAST-EOF                    VALUE "10".
+           05  PR-RPT-STATUS              PIC X(02).
+               88  PR-RPT-OK                      VALUE "00".
+
+       01  PR-SWITCHES.
+           05  PR-MAST-EOF-SW             PIC X(01)   VALUE "N".
+               88  PR-NO-MORE-MASTER              VALUE "Y".
+           05  PR-SORT-EOF-SW             PIC X(01)   VALUE "N".
+               88  PR-NO-MORE-SORTED              VALUE "Y".
+           05  PR-FIRST-IN-GROUP-SW       PIC X(01)   VALUE "Y".
+               88  PR-FIRST-IN-GROUP              VALUE "Y".
+
+       01  PR-GROUP-VALUES.
+           05  PR-GROUP-COMPANY-NAME      PIC X(20)   VALUE SPACES.
+           05  PR-GROUP-SHORT-NAME        PIC X(03)   VALUE SPACES.
+
+       01  PR-COUNTERS COMP.
+           05  PR-EMPLOYEES-READ          PIC 9(07)   VALUE ZERO.
+           05  PR-COMPANIES-SEEN          PIC 9(07)   VALUE ZERO.
+           05  PR-MISMATCHES-FOUND        PIC 9(07)   VALUE ZERO.
+
+       01  PR-MISMATCH-LINE.
+           05  PR-ML-COMPANY-NAME         PIC X(20).
+           05  FILLER                     PIC X(02)   VALUE SPACES.
+           05  PR-ML-ID                   PIC 9(09).
+           05  FILLER                     PIC X(02)   VALUE SPACES.
+           05  PR-ML-EXPECTED-SHORT       PIC X(03).
+           05  FILLER                     PIC X(02)   VALUE SPACES.
+           05  PR-ML-ACTUAL-SHORT         PIC X(03).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------------*
+      *  0000-MAINLINE                                                       *
+      *----------------------------------------------------------------------*
+       0000-MAINLINE.
+           OPEN OUTPUT RECON-REPORT.
+
+           MOVE SPACES TO RECON-REPORT-LINE.
+           STRING "COMPANY-NAME         ID        EXPECTED  ACTUAL"
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE.
+           WRITE RECON-REPORT-LINE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-COMPANY-NAME
+               ON ASCENDING KEY SD-ID
+               INPUT PROCEDURE  3000-RELEASE-EMPLOYEES
+                         THRU   3000-RELEASE-EMPLOYEES-EXIT
+               OUTPUT PROCEDURE 4000-DETECT-MISMATCHES
+                         THRU   4000-DETECT-MISMATCHES-EXIT.
+
+           DISPLAY "EMPRECON: EMPLOYEES READ    = " PR-EMPLOYEES-READ.
+           DISPLAY "EMPRECON: COMPANIES SEEN    = " PR-COMPANIES-SEEN.
+           DISPLAY "EMPRECON: MISMATCHES FOUND  = " PR-MISMATCHES-FOUND.
+
+           CLOSE RECON-REPORT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------------*
+      *  3000-RELEASE-EMPLOYEES  --  FEED EVERY MASTER RECORD TO THE SORT     *
+      *----------------------------------------------------------------------*
+       3000-RELEASE-EMPLOYEES.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF NOT PR-MAST-OK
+               DISPLAY "EMPRECON: MASTER OPEN FAILED, STATUS "
+                       PR-MAST-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-RELEASE-EMPLOYEES-EXIT
+           END-IF.
+
+           PERFORM 3900-READ-NEXT-EMPLOYEE
+               THRU 3900-READ-NEXT-EMPLOYEE-EXIT.
+
+           PERFORM UNTIL PR-NO-MORE-MASTER
+               MOVE COMPANY-NAME  TO SD-COMPANY-NAME
+               MOVE SHORT_NAME    TO SD-SHORT-NAME
+               MOVE ID            TO SD-ID
+               RELEASE SD-RECON-RECORD
+               PERFORM 3900-READ-NEXT-EMPLOYEE
+                   THRU 3900-READ-NEXT-EMPLOYEE-EXIT
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-MASTER.
+
+       3000-RELEASE-EMPLOYEES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  3900-READ-NEXT-EMPLOYEE                                             *
+      *----------------------------------------------------------------------*
+       3900-READ-NEXT-EMPLOYEE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO PR-MAST-EOF-SW
+           END-READ.
+           IF PR-MAST-OK
+               ADD 1 TO PR-EMPLOYEES-READ
+           END-IF.
+
+       3900-READ-NEXT-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  4000-DETECT-MISMATCHES  --  WALK THE SORTED RECORDS ONE COMPANY      *
+      *                               GROUP AT A TIME                        *
+      *----------------------------------------------------------------------*
+       4000-DETECT-MISMATCHES.
+           PERFORM 4900-RETURN-NEXT-SORTED
+               THRU 4900-RETURN-NEXT-SORTED-EXIT.
+
+           PERFORM UNTIL PR-NO-MORE-SORTED
+               IF SD-COMPANY-NAME NOT = PR-GROUP-COMPANY-NAME
+                   MOVE SD-COMPANY-NAME TO PR-GROUP-COMPANY-NAME
+                   MOVE SD-SHORT-NAME   TO PR-GROUP-SHORT-NAME
+                   ADD 1 TO PR-COMPANIES-SEEN
+               ELSE
+                   IF SD-SHORT-NAME NOT = PR-GROUP-SHORT-NAME
+                       PERFORM 4100-WRITE-MISMATCH
+                           THRU 4100-WRITE-MISMATCH-EXIT
+                   END-IF
+               END-IF
+               PERFORM 4900-RETURN-NEXT-SORTED
+                   THRU 4900-RETURN-NEXT-SORTED-EXIT
+           END-PERFORM.
+
+       4000-DETECT-MISMATCHES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  4100-WRITE-MISMATCH                                                 *
+      *----------------------------------------------------------------------*
+       4100-WRITE-MISMATCH.
+           MOVE SD-COMPANY-NAME          TO PR-ML-COMPANY-NAME.
+           MOVE SD-ID                    TO PR-ML-ID.
+           MOVE PR-GROUP-SHORT-NAME      TO PR-ML-EXPECTED-SHORT.
+           MOVE SD-SHORT-NAME            TO PR-ML-ACTUAL-SHORT.
+
+           WRITE RECON-REPORT-LINE FROM PR-MISMATCH-LINE.
+           ADD 1 TO PR-MISMATCHES-FOUND.
+
+       4100-WRITE-MISMATCH-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  4900-RETURN-NEXT-SORTED                                             *
+      *----------------------------------------------------------------------*
+       4900-RETURN-NEXT-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "Y" TO PR-SORT-EOF-SW
+           END-RETURN.
+
+       4900-RETURN-NEXT-SORTED-EXIT.
+           EXIT.
