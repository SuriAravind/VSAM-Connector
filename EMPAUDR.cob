@@ -0,0 +1,244 @@
+      ****************************************************************************
+      *                                                                          *
+      *  PROGRAM      EMPAUDR                                                   *
+      *  AUTHOR       R. L. MARSH  -  MASTER FILE SUPPORT                        *
+      *  INSTALLATION ABSA GROUP LIMITED                                         *
+      *  DATE-WRITTEN 2026-08-09                                                 *
+      *                                                                          *
+      *  PURPOSE.     LISTS THE SALARY AUDIT TRAIL FILE (SALAUDIT) WRITTEN       *
+      *               BY EMPMAINT.  A SELECTION RUN PARM RESTRICTS THE           *
+      *               LISTING TO A SINGLE EMPLOYEE ID OR TO AN EFFECTIVE         *
+      *               DATE RANGE, FOR PAYROLL AUDITS AND COMP REVIEWS.           *
+      *                                                                          *
+      *  RUN PARM.    "I nnnnnnnnn"       - LIST ONLY EMPLOYEE ID nnnnnnnnn      *
+      *               "D yyyymmdd yyyymmdd" - LIST EFFECTIVE-DATE RANGE          *
+      *               SPACES              - LIST THE ENTIRE FILE                *
+      *                                                                          *
+      *  MODIFICATION HISTORY.                                                   *
+      *  DATE       INIT DESCRIPTION                                             *
+      *  ---------- ---- ----------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION - SALARY AUDIT LISTING REPORT.          *
+      *                                                                          *
+      ****************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPAUDR.
+       AUTHOR.        R L MARSH.
+       INSTALLATION.  ABSA GROUP LIMITED.
+       DATE-WRITTEN.  09-08-2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALARY-AUDIT-FILE ASSIGN TO SALAUDIT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS SA-AUDIT-KEY
+                  FILE STATUS IS PR-AUDIT-STATUS.
+
+           SELECT AUDIT-REPORT      ASSIGN TO EMPAUDPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PR-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALARY-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "SalaryAuditCopyBook.cob".
+
+       FD  AUDIT-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  PR-FILE-STATUSES.
+           05  PR-AUDIT-STATUS            PIC X(02).
+               88  PR-AUDIT-OK                    VALUE "00".
+               88  PR-AUDIT-EOF                   VALUE "10".
+           05  PR-RPT-STATUS              PIC X(02).
+               88  PR-RPT-OK                      VALUE "00".
+
+       01  PR-SWITCHES.
+           05  PR-AUDIT-EOF-SW            PIC X(01)   VALUE "N".
+               88  PR-NO-MORE-AUDIT               VALUE "Y".
+
+       01  PR-SELECTION.
+           05  PR-SELECT-MODE             PIC X(01)   VALUE SPACE.
+               88  PR-SELECT-BY-ID                VALUE "I".
+               88  PR-SELECT-BY-DATE-RANGE         VALUE "D".
+               88  PR-SELECT-ALL                   VALUE SPACE.
+           05  PR-SELECT-ID               PIC 9(09)   VALUE ZERO.
+           05  PR-SELECT-FROM-DATE        PIC 9(08)   VALUE ZERO.
+           05  PR-SELECT-TO-DATE          PIC 9(08)   VALUE 99999999.
+
+       01  PR-COUNTERS COMP.
+           05  PR-RECORDS-READ            PIC 9(07)   VALUE ZERO.
+           05  PR-RECORDS-LISTED          PIC 9(07)   VALUE ZERO.
+
+       01  PR-DETAIL-LINE.
+           05  PR-DL-ID                   PIC 9(09).
+           05  FILLER                     PIC X(02)   VALUE SPACES.
+           05  PR-DL-EFF-DATE             PIC 9(08).
+           05  FILLER                     PIC X(02)   VALUE SPACES.
+           05  PR-DL-TIME                 PIC 9(08).
+           05  FILLER                     PIC X(02)   VALUE SPACES.
+           05  PR-DL-OLD-SALARY           PIC -9(10).
+           05  FILLER                     PIC X(02)   VALUE SPACES.
+           05  PR-DL-NEW-SALARY           PIC -9(10).
+           05  FILLER                     PIC X(02)   VALUE SPACES.
+           05  PR-DL-JOB                  PIC X(08).
+           05  FILLER                     PIC X(02)   VALUE SPACES.
+           05  PR-DL-USER                 PIC X(08).
+
+       LINKAGE SECTION.
+       01  PR-PARM-LENGTH                 PIC S9(4) COMP.
+       01  PR-RUN-PARM                    PIC X(20).
+
+       PROCEDURE DIVISION USING PR-PARM-LENGTH PR-RUN-PARM.
+
+      *----------------------------------------------------------------------*
+      *  0000-MAINLINE                                                       *
+      *----------------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-ONE-RECORD
+               THRU 2000-PROCESS-ONE-RECORD-EXIT
+               UNTIL PR-NO-MORE-AUDIT.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------------*
+      *  1000-INITIALIZE  --  PARSE THE SELECTION PARM AND OPEN THE FILES     *
+      *----------------------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1100-PARSE-RUN-PARM
+               THRU 1100-PARSE-RUN-PARM-EXIT.
+
+           OPEN INPUT SALARY-AUDIT-FILE.
+           IF NOT PR-AUDIT-OK
+               DISPLAY "EMPAUDR: AUDIT OPEN FAILED, STATUS "
+                       PR-AUDIT-STATUS
+               MOVE "Y" TO PR-AUDIT-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT AUDIT-REPORT.
+
+           MOVE SPACES TO AUDIT-REPORT-LINE.
+           STRING "ID       EFF-DATE TIME     OLD-SALARY  NEW-SALARY  "
+                  "JOB      USER"
+               DELIMITED BY SIZE INTO AUDIT-REPORT-LINE.
+           WRITE AUDIT-REPORT-LINE.
+
+           PERFORM 2900-READ-NEXT-AUDIT
+               THRU 2900-READ-NEXT-AUDIT-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  1100-PARSE-RUN-PARM  --  "I nnnnnnnnn" OR "D from to" OR SPACES      *
+      *----------------------------------------------------------------------*
+       1100-PARSE-RUN-PARM.
+           IF PR-PARM-LENGTH = ZERO OR PR-RUN-PARM = SPACES
+               SET PR-SELECT-ALL TO TRUE
+               GO TO 1100-PARSE-RUN-PARM-EXIT
+           END-IF.
+
+           EVALUATE PR-RUN-PARM (1:1)
+               WHEN "I"
+                   SET PR-SELECT-BY-ID TO TRUE
+                   MOVE PR-RUN-PARM (3:9) TO PR-SELECT-ID
+               WHEN "D"
+                   SET PR-SELECT-BY-DATE-RANGE TO TRUE
+                   MOVE PR-RUN-PARM (3:8)  TO PR-SELECT-FROM-DATE
+                   MOVE PR-RUN-PARM (12:8) TO PR-SELECT-TO-DATE
+               WHEN OTHER
+                   SET PR-SELECT-ALL TO TRUE
+           END-EVALUATE.
+
+       1100-PARSE-RUN-PARM-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2000-PROCESS-ONE-RECORD  --  APPLY THE SELECTION AND LIST            *
+      *----------------------------------------------------------------------*
+       2000-PROCESS-ONE-RECORD.
+           ADD 1 TO PR-RECORDS-READ.
+
+           IF PR-SELECT-BY-ID AND SA-ID NOT = PR-SELECT-ID
+               PERFORM 2900-READ-NEXT-AUDIT
+                   THRU 2900-READ-NEXT-AUDIT-EXIT
+               GO TO 2000-PROCESS-ONE-RECORD-EXIT
+           END-IF.
+
+           IF PR-SELECT-BY-DATE-RANGE
+               AND (SA-EFFECTIVE-DATE < PR-SELECT-FROM-DATE
+                    OR SA-EFFECTIVE-DATE > PR-SELECT-TO-DATE)
+               PERFORM 2900-READ-NEXT-AUDIT
+                   THRU 2900-READ-NEXT-AUDIT-EXIT
+               GO TO 2000-PROCESS-ONE-RECORD-EXIT
+           END-IF.
+
+           PERFORM 2100-WRITE-DETAIL-LINE
+               THRU 2100-WRITE-DETAIL-LINE-EXIT.
+
+           PERFORM 2900-READ-NEXT-AUDIT
+               THRU 2900-READ-NEXT-AUDIT-EXIT.
+
+       2000-PROCESS-ONE-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2100-WRITE-DETAIL-LINE                                              *
+      *----------------------------------------------------------------------*
+       2100-WRITE-DETAIL-LINE.
+           MOVE SA-ID                    TO PR-DL-ID.
+           MOVE SA-EFFECTIVE-DATE        TO PR-DL-EFF-DATE.
+           MOVE SA-TIME-OF-CHANGE        TO PR-DL-TIME.
+           MOVE SA-OLD-SALARY            TO PR-DL-OLD-SALARY.
+           MOVE SA-NEW-SALARY            TO PR-DL-NEW-SALARY.
+           MOVE SA-SOURCE-JOB            TO PR-DL-JOB.
+           MOVE SA-SOURCE-USER           TO PR-DL-USER.
+
+           WRITE AUDIT-REPORT-LINE FROM PR-DETAIL-LINE.
+           ADD 1 TO PR-RECORDS-LISTED.
+
+       2100-WRITE-DETAIL-LINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2900-READ-NEXT-AUDIT                                                *
+      *----------------------------------------------------------------------*
+       2900-READ-NEXT-AUDIT.
+           READ SALARY-AUDIT-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO PR-AUDIT-EOF-SW
+           END-READ.
+
+       2900-READ-NEXT-AUDIT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  9000-TERMINATE                                                      *
+      *----------------------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY "EMPAUDR: RECORDS READ   = " PR-RECORDS-READ.
+           DISPLAY "EMPAUDR: RECORDS LISTED = " PR-RECORDS-LISTED.
+
+           CLOSE SALARY-AUDIT-FILE
+                 AUDIT-REPORT.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
