@@ -0,0 +1,38 @@
+//EMPDEFAX JOB (ACCTNO),'DEFINE AIX',CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DEFINE THE COMPANY-NAME ALTERNATE INDEX AND PATH OVER THE     *
+//* EMPLOYEE MASTER KSDS (EMPMAST) AND BUILD IT FROM THE BASE     *
+//* CLUSTER.  RUN ONCE WHEN THE AIX IS FIRST INTRODUCED, AND      *
+//* AGAIN (BLDINDEX STEP ONLY) AFTER ANY FULL RELOAD OF EMPMAST.  *
+//*                                                                *
+//* RECORDSIZE IS SIZED FOR NONUNIQUEKEY AIX DATA RECORDS, WHICH   *
+//* HOLD THE 20-BYTE COMPANY-NAME KEY PLUS ONE 9-BYTE PRIMARY KEY  *
+//* POINTER PER EMPLOYEE AT THAT COMPANY.  AVERAGE ASSUMES A       *
+//* TYPICAL COMPANY OF UP TO 100 EMPLOYEES; MAXIMUM COVERS OUR     *
+//* LARGEST EMPLOYER COMPANIES AT UP TO 5000 EMPLOYEES.            *
+//*--------------------------------------------------------------*
+//DEFAIX   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DEFINE ALTERNATEINDEX  -
+          (NAME(PROD.EMPLOYEE.COMPANY.AIX)     -
+          RELATE(PROD.EMPLOYEE.MASTER)          -
+          KEYS(20 9)                           -
+          RECORDSIZE(920 45020)                -
+          NONUNIQUEKEY                         -
+          UPGRADE                              -
+          VOLUMES(PRDVOL) -
+          TRACKS(50 25))                        -
+          DATA(NAME(PROD.EMPLOYEE.COMPANY.AIX.DATA)) -
+          INDEX(NAME(PROD.EMPLOYEE.COMPANY.AIX.INDEX))
+
+   DEFINE PATH            -
+          (NAME(PROD.EMPLOYEE.COMPANY.PATH)    -
+          PATHENTRY(PROD.EMPLOYEE.COMPANY.AIX))
+/*
+//BLDIX    EXEC PGM=IDCAMS,COND=(0,NE,DEFAIX)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   BLDINDEX INDATASET(PROD.EMPLOYEE.MASTER)      -
+            OUTDATASET(PROD.EMPLOYEE.COMPANY.AIX)
+/*
