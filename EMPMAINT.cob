@@ -0,0 +1,502 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018 ABSA Group Limited                                        *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http//www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      *                                                                          *
+      *  PROGRAM      EMPMAINT                                                  *
+      *  AUTHOR       R. L. MARSH  -  MASTER FILE SUPPORT                        *
+      *  INSTALLATION ABSA GROUP LIMITED                                         *
+      *  DATE-WRITTEN 2026-08-09                                                 *
+      *                                                                          *
+      *  PURPOSE.     ADD, CHANGE AND DELETE MAINTENANCE FOR THE EMPLOYEE        *
+      *               KSDS (KEYED ON ID).  TRANSACTIONS ARE READ FROM A          *
+      *               SEQUENTIAL TRANSACTION FILE (EMPTRAN), EDITED AGAINST      *
+      *               THE RULES IMPLIED BY THE EMPLOYEE COPYBOOK, AND            *
+      *               APPLIED TO THE MASTER.  TRANSACTIONS THAT FAIL EDIT        *
+      *               ARE WRITTEN TO THE EXCEPTION REPORT (EMPEXCPT) AND ARE     *
+      *               NOT APPLIED.                                               *
+      *                                                                          *
+      *  EDITS APPLIED.                                                          *
+      *               FIRST-NAME / LAST-NAME MUST BE ALPHABETIC (PIC A).         *
+      *               SALARY IS SIGNED - A NEGATIVE VALUE IS UNEXPECTED AND      *
+      *               IS FLAGGED RATHER THAN SILENTLY ACCEPTED.                  *
+      *               NUMBER-OF-PROJECTS MUST BE WITHIN THE PROJECTS-DETAIL      *
+      *               OCCURS RANGE AND MUST AGREE WITH THE NUMBER OF             *
+      *               PROJECTS-DETAIL ENTRIES ACTUALLY SUPPLIED ON THE           *
+      *               TRANSACTION.                                               *
+      *                                                                          *
+      *  MODIFICATION HISTORY.                                                   *
+      *  DATE       INIT DESCRIPTION                                             *
+      *  ---------- ---- ----------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION - ADD/CHANGE/DELETE MAINTENANCE FOR     *
+      *                  THE EMPLOYEE MASTER.                                    *
+      *  2026-08-09 RLM  RAISED PR-MAX-PROJECTS FROM 4 TO 20 TO MATCH THE         *
+      *                  ENLARGED PROJECTS-DETAIL TABLE.                         *
+      *  2026-08-09 RLM  RENAMED WORKING-STORAGE PREFIX WS- TO PR- FOR           *
+      *                  CONSISTENCY WITH THE REST OF THE APPLICATION.           *
+      *  2026-08-09 RLM  A CHANGE TRANSACTION THAT ALTERS SALARY NOW WRITES      *
+      *                  AN OLD/NEW ENTRY TO THE SALARY AUDIT TRAIL FILE         *
+      *                  (SALAUDIT).  SOURCE JOB/USER ARE PASSED IN ON THE       *
+      *                  RUN PARM.                                              *
+      *  2026-08-09 RLM  ADD AND CHANGE NOW ALSO CARRY HIRE-DATE THROUGH TO      *
+      *                  THE MASTER.                                            *
+      *                                                                          *
+      ****************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPMAINT.
+       AUTHOR.        R L MARSH.
+       INSTALLATION.  ABSA GROUP LIMITED.
+       DATE-WRITTEN.  09-08-2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER   ASSIGN TO EMPMAST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ID
+                  FILE STATUS IS PR-MAST-STATUS.
+
+           SELECT MAINT-TRANS-FILE  ASSIGN TO EMPTRAN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PR-TRAN-STATUS.
+
+           SELECT EXCEPTION-REPORT  ASSIGN TO EMPEXCPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PR-RPT-STATUS.
+
+           SELECT SALARY-AUDIT-FILE ASSIGN TO SALAUDIT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS SA-AUDIT-KEY
+                  FILE STATUS IS PR-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY "EmployeeCopyBook.cob".
+
+       FD  MAINT-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "EmpTransCopyBook.cob".
+
+       FD  EXCEPTION-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-LINE                 PIC X(132).
+
+       FD  SALARY-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "SalaryAuditCopyBook.cob".
+
+       WORKING-STORAGE SECTION.
+       01  PR-FILE-STATUSES.
+           05  PR-MAST-STATUS             PIC X(02).
+               88  PR-MAST-OK                     VALUE "00".
+               88  PR-MAST-NOT-FOUND              VALUE "23".
+               88  PR-MAST-DUPLICATE              VALUE "22".
+           05  PR-TRAN-STATUS             PIC X(02).
+               88  PR-TRAN-OK                     VALUE "00".
+               88  PR-TRAN-EOF                    VALUE "10".
+           05  PR-RPT-STATUS              PIC X(02).
+               88  PR-RPT-OK                      VALUE "00".
+           05  PR-AUDIT-STATUS            PIC X(02).
+               88  PR-AUDIT-OK                    VALUE "00".
+
+       01  PR-SWITCHES.
+           05  PR-TRAN-EOF-SW             PIC X(01)   VALUE "N".
+               88  PR-NO-MORE-TRANS               VALUE "Y".
+           05  PR-VALID-TRANS-SW          PIC X(01)   VALUE "Y".
+               88  PR-TRANS-IS-VALID              VALUE "Y".
+               88  PR-TRANS-IS-INVALID            VALUE "N".
+
+       01  PR-COUNTERS COMP.
+           05  PR-TRANS-READ              PIC 9(07)   VALUE ZERO.
+           05  PR-ADDS-APPLIED            PIC 9(07)   VALUE ZERO.
+           05  PR-CHANGES-APPLIED         PIC 9(07)   VALUE ZERO.
+           05  PR-DELETES-APPLIED         PIC 9(07)   VALUE ZERO.
+           05  PR-TRANS-REJECTED          PIC 9(07)   VALUE ZERO.
+
+       01  PR-MAX-PROJECTS                PIC 9(03)   VALUE 20.
+
+       01  PR-PROJECT-IX                  PIC 9(03)   COMP.
+
+       01  PR-EXCEPTION-LINE-FIELDS.
+           05  PR-EX-ID                   PIC 9(09).
+           05  PR-EX-REASON               PIC X(60).
+
+       01  PR-OLD-SALARY                  PIC S9(10).
+       01  PR-TODAY                       PIC 9(08).
+       01  PR-NOW                         PIC 9(08).
+
+       LINKAGE SECTION.
+       01  PR-PARM-LENGTH                 PIC S9(4) COMP.
+       01  PR-RUN-PARM.
+           05  PR-SOURCE-JOB              PIC X(08).
+           05  PR-SOURCE-USER             PIC X(08).
+
+       PROCEDURE DIVISION USING PR-PARM-LENGTH PR-RUN-PARM.
+
+      *----------------------------------------------------------------------*
+      *  0000-MAINLINE                                                       *
+      *----------------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-ONE-TRANS
+               THRU 2000-PROCESS-ONE-TRANS-EXIT
+               UNTIL PR-NO-MORE-TRANS.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------------*
+      *  1000-INITIALIZE  --  OPEN FILES AND PRIME THE TRANSACTION LOOP       *
+      *----------------------------------------------------------------------*
+       1000-INITIALIZE.
+           IF PR-PARM-LENGTH = ZERO
+               MOVE SPACES TO PR-RUN-PARM
+           END-IF.
+
+           OPEN I-O   EMPLOYEE-MASTER.
+           IF NOT PR-MAST-OK
+               DISPLAY "EMPMAINT: MASTER OPEN FAILED, STATUS "
+                       PR-MAST-STATUS
+               MOVE "Y" TO PR-TRAN-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT MAINT-TRANS-FILE.
+           IF NOT PR-TRAN-OK
+               DISPLAY "EMPMAINT: TRANS OPEN FAILED, STATUS "
+                       PR-TRAN-STATUS
+               MOVE "Y" TO PR-TRAN-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-REPORT.
+
+           OPEN I-O   SALARY-AUDIT-FILE.
+           IF NOT PR-AUDIT-OK
+               DISPLAY "EMPMAINT: AUDIT OPEN FAILED, STATUS "
+                       PR-AUDIT-STATUS
+               MOVE "Y" TO PR-TRAN-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 2900-READ-NEXT-TRANS
+               THRU 2900-READ-NEXT-TRANS-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2000-PROCESS-ONE-TRANS  --  EDIT AND APPLY ONE TRANSACTION           *
+      *----------------------------------------------------------------------*
+       2000-PROCESS-ONE-TRANS.
+           ADD 1 TO PR-TRANS-READ.
+           SET PR-TRANS-IS-VALID TO TRUE.
+
+           PERFORM 2100-EDIT-TRANS
+               THRU 2100-EDIT-TRANS-EXIT.
+
+           IF PR-TRANS-IS-INVALID
+               ADD 1 TO PR-TRANS-REJECTED
+               PERFORM 2900-READ-NEXT-TRANS
+                   THRU 2900-READ-NEXT-TRANS-EXIT
+               GO TO 2000-PROCESS-ONE-TRANS-EXIT
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN TR-ADD-TRANS
+                   PERFORM 2200-APPLY-ADD
+                       THRU 2200-APPLY-ADD-EXIT
+               WHEN TR-CHANGE-TRANS
+                   PERFORM 2300-APPLY-CHANGE
+                       THRU 2300-APPLY-CHANGE-EXIT
+               WHEN TR-DELETE-TRANS
+                   PERFORM 2400-APPLY-DELETE
+                       THRU 2400-APPLY-DELETE-EXIT
+               WHEN OTHER
+                   MOVE TR-ID       TO PR-EX-ID
+                   MOVE "UNKNOWN TRANSACTION CODE" TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO PR-TRANS-REJECTED
+           END-EVALUATE.
+
+           PERFORM 2900-READ-NEXT-TRANS
+               THRU 2900-READ-NEXT-TRANS-EXIT.
+
+       2000-PROCESS-ONE-TRANS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2100-EDIT-TRANS  --  APPLY THE BASIC FIELD EDITS BEFORE ANY WRITE    *
+      *----------------------------------------------------------------------*
+       2100-EDIT-TRANS.
+           IF TR-FIRST-NAME NOT ALPHABETIC
+               MOVE TR-ID TO PR-EX-ID
+               MOVE "FIRST-NAME IS NOT ALPHABETIC" TO PR-EX-REASON
+               PERFORM 2800-WRITE-EXCEPTION
+                   THRU 2800-WRITE-EXCEPTION-EXIT
+               SET PR-TRANS-IS-INVALID TO TRUE
+               GO TO 2100-EDIT-TRANS-EXIT
+           END-IF.
+
+           IF TR-LAST-NAME NOT ALPHABETIC
+               MOVE TR-ID TO PR-EX-ID
+               MOVE "LAST-NAME IS NOT ALPHABETIC" TO PR-EX-REASON
+               PERFORM 2800-WRITE-EXCEPTION
+                   THRU 2800-WRITE-EXCEPTION-EXIT
+               SET PR-TRANS-IS-INVALID TO TRUE
+               GO TO 2100-EDIT-TRANS-EXIT
+           END-IF.
+
+           IF TR-SALARY < ZERO
+               MOVE TR-ID TO PR-EX-ID
+               MOVE "SALARY IS NEGATIVE - REJECTED" TO PR-EX-REASON
+               PERFORM 2800-WRITE-EXCEPTION
+                   THRU 2800-WRITE-EXCEPTION-EXIT
+               SET PR-TRANS-IS-INVALID TO TRUE
+               GO TO 2100-EDIT-TRANS-EXIT
+           END-IF.
+
+           IF TR-NUMBER-OF-PROJECTS > PR-MAX-PROJECTS
+               MOVE TR-ID TO PR-EX-ID
+               MOVE "NUMBER-OF-PROJECTS EXCEEDS PROJECTS-DETAIL LIMIT"
+                   TO PR-EX-REASON
+               PERFORM 2800-WRITE-EXCEPTION
+                   THRU 2800-WRITE-EXCEPTION-EXIT
+               SET PR-TRANS-IS-INVALID TO TRUE
+               GO TO 2100-EDIT-TRANS-EXIT
+           END-IF.
+
+       2100-EDIT-TRANS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2200-APPLY-ADD  --  WRITE A NEW EMPLOYEE-MASTER RECORD               *
+      *----------------------------------------------------------------------*
+       2200-APPLY-ADD.
+           MOVE TR-ID                   TO ID.
+           MOVE TR-COMPANY-NAME         TO COMPANY-NAME.
+           MOVE TR-SHORT-NAME           TO SHORT_NAME.
+           MOVE TR-FIRST-NAME           TO FIRST-NAME.
+           MOVE TR-LAST-NAME            TO LAST-NAME.
+           MOVE TR-DATE-OF-BIRTH        TO DATE-OF-BIRTH.
+           MOVE TR-HIRE-DATE            TO HIRE-DATE.
+           MOVE TR-EXPERIENCE           TO EXPERIENCE.
+           MOVE TR-SALARY               TO SALARY.
+           MOVE TR-NUMBER-OF-PROJECTS   TO NUMBER-OF-PROJECTS.
+           PERFORM 2250-MOVE-PROJECTS-DETAIL
+               THRU 2250-MOVE-PROJECTS-DETAIL-EXIT.
+
+           WRITE EMPLOYEE
+               INVALID KEY
+                   MOVE TR-ID TO PR-EX-ID
+                   MOVE "ADD REJECTED - ID ALREADY ON MASTER"
+                       TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO PR-TRANS-REJECTED
+               NOT INVALID KEY
+                   ADD 1 TO PR-ADDS-APPLIED
+           END-WRITE.
+
+       2200-APPLY-ADD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2250-MOVE-PROJECTS-DETAIL  --  COPY THE PROJECT ENTRIES SUPPLIED     *
+      *                                 ON THE TRANSACTION INTO THE MASTER    *
+      *                                 RECORD AREA.                         *
+      *----------------------------------------------------------------------*
+       2250-MOVE-PROJECTS-DETAIL.
+           PERFORM VARYING PR-PROJECT-IX FROM 1 BY 1
+                   UNTIL PR-PROJECT-IX > TR-NUMBER-OF-PROJECTS
+               MOVE TR-PROJECT-NAME (PR-PROJECT-IX)
+                   TO PROJECT-NAME (PR-PROJECT-IX)
+               MOVE TR-START-DATE (PR-PROJECT-IX)
+                   TO START-DATE (PR-PROJECT-IX)
+               MOVE TR-END-DATE (PR-PROJECT-IX)
+                   TO END-DATE (PR-PROJECT-IX)
+           END-PERFORM.
+
+       2250-MOVE-PROJECTS-DETAIL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2300-APPLY-CHANGE  --  REWRITE AN EXISTING EMPLOYEE-MASTER RECORD    *
+      *----------------------------------------------------------------------*
+       2300-APPLY-CHANGE.
+           MOVE TR-ID TO ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE TR-ID TO PR-EX-ID
+                   MOVE "CHANGE REJECTED - ID NOT ON MASTER"
+                       TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO PR-TRANS-REJECTED
+                   GO TO 2300-APPLY-CHANGE-EXIT
+           END-READ.
+
+           MOVE SALARY TO PR-OLD-SALARY.
+
+           MOVE TR-COMPANY-NAME         TO COMPANY-NAME.
+           MOVE TR-SHORT-NAME           TO SHORT_NAME.
+           MOVE TR-FIRST-NAME           TO FIRST-NAME.
+           MOVE TR-LAST-NAME            TO LAST-NAME.
+           MOVE TR-DATE-OF-BIRTH        TO DATE-OF-BIRTH.
+           MOVE TR-HIRE-DATE            TO HIRE-DATE.
+           MOVE TR-EXPERIENCE           TO EXPERIENCE.
+           MOVE TR-SALARY               TO SALARY.
+           MOVE TR-NUMBER-OF-PROJECTS   TO NUMBER-OF-PROJECTS.
+           PERFORM 2250-MOVE-PROJECTS-DETAIL
+               THRU 2250-MOVE-PROJECTS-DETAIL-EXIT.
+
+           REWRITE EMPLOYEE
+               INVALID KEY
+                   MOVE TR-ID TO PR-EX-ID
+                   MOVE "CHANGE REJECTED - REWRITE FAILED"
+                       TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO PR-TRANS-REJECTED
+               NOT INVALID KEY
+                   ADD 1 TO PR-CHANGES-APPLIED
+                   IF TR-SALARY NOT = PR-OLD-SALARY
+                       PERFORM 2350-WRITE-SALARY-AUDIT
+                           THRU 2350-WRITE-SALARY-AUDIT-EXIT
+                   END-IF
+           END-REWRITE.
+
+       2300-APPLY-CHANGE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2350-WRITE-SALARY-AUDIT  --  RECORD AN OLD/NEW SALARY PAIR ON THE     *
+      *                                SALARY AUDIT TRAIL FILE.               *
+      *----------------------------------------------------------------------*
+       2350-WRITE-SALARY-AUDIT.
+           ACCEPT PR-TODAY FROM DATE YYYYMMDD.
+           ACCEPT PR-NOW   FROM TIME.
+
+           MOVE TR-ID           TO SA-ID.
+           MOVE PR-TODAY         TO SA-EFFECTIVE-DATE.
+           MOVE PR-NOW           TO SA-TIME-OF-CHANGE.
+           MOVE PR-OLD-SALARY    TO SA-OLD-SALARY.
+           MOVE TR-SALARY        TO SA-NEW-SALARY.
+           MOVE PR-SOURCE-JOB    TO SA-SOURCE-JOB.
+           MOVE PR-SOURCE-USER   TO SA-SOURCE-USER.
+
+           WRITE SALARY-AUDIT-RECORD
+               INVALID KEY
+                   MOVE TR-ID TO PR-EX-ID
+                   MOVE "SALARY CHANGE NOT AUDITED - WRITE FAILED"
+                       TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+           END-WRITE.
+
+       2350-WRITE-SALARY-AUDIT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2400-APPLY-DELETE  --  REMOVE AN EMPLOYEE-MASTER RECORD              *
+      *----------------------------------------------------------------------*
+       2400-APPLY-DELETE.
+           MOVE TR-ID TO ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE TR-ID TO PR-EX-ID
+                   MOVE "DELETE REJECTED - ID NOT ON MASTER"
+                       TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO PR-TRANS-REJECTED
+                   GO TO 2400-APPLY-DELETE-EXIT
+           END-READ.
+
+           DELETE EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE TR-ID TO PR-EX-ID
+                   MOVE "DELETE REJECTED - DELETE FAILED"
+                       TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO PR-TRANS-REJECTED
+               NOT INVALID KEY
+                   ADD 1 TO PR-DELETES-APPLIED
+           END-DELETE.
+
+       2400-APPLY-DELETE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2800-WRITE-EXCEPTION  --  FORMAT AND WRITE ONE EXCEPTION LINE        *
+      *----------------------------------------------------------------------*
+       2800-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-LINE.
+           STRING "ID=" PR-EX-ID " " PR-EX-REASON
+               DELIMITED BY SIZE INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+
+       2800-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2900-READ-NEXT-TRANS  --  READ THE NEXT MAINTENANCE TRANSACTION      *
+      *----------------------------------------------------------------------*
+       2900-READ-NEXT-TRANS.
+           READ MAINT-TRANS-FILE
+               AT END
+                   MOVE "Y" TO PR-TRAN-EOF-SW
+           END-READ.
+
+       2900-READ-NEXT-TRANS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  9000-TERMINATE  --  CLOSE FILES AND REPORT COUNTS                    *
+      *----------------------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY "EMPMAINT: TRANS READ    = " PR-TRANS-READ.
+           DISPLAY "EMPMAINT: ADDS APPLIED  = " PR-ADDS-APPLIED.
+           DISPLAY "EMPMAINT: CHANGES DONE  = " PR-CHANGES-APPLIED.
+           DISPLAY "EMPMAINT: DELETES DONE  = " PR-DELETES-APPLIED.
+           DISPLAY "EMPMAINT: TRANS REJECTED= " PR-TRANS-REJECTED.
+
+           CLOSE EMPLOYEE-MASTER
+                 MAINT-TRANS-FILE
+                 EXCEPTION-REPORT
+                 SALARY-AUDIT-FILE.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
