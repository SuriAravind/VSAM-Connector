@@ -0,0 +1,32 @@
+      ****************************************************************************
+      *                                                                          *
+      *  COPYBOOK     PROJECTSCOPYBOOK                                           *
+      *  AUTHOR       R. L. MARSH  -  MASTER FILE SUPPORT                        *
+      *  INSTALLATION ABSA GROUP LIMITED                                         *
+      *  DATE-WRITTEN 2026-08-09                                                 *
+      *                                                                          *
+      *  PURPOSE.     RECORD LAYOUT FOR THE PROJECTS VSAM MASTER, KEYED BY       *
+      *               PJ-PROJECT-CODE.  CARRIES CLIENT, STATUS, AND BUDGET       *
+      *               INDEPENDENTLY OF WHO IS STAFFED ON THE PROJECT, AND        *
+      *               LINKS BACK TO THE STAFFING EMPLOYEE VIA PJ-EMPLOYEE-ID.    *
+      *                                                                          *
+      *  MODIFICATION HISTORY.                                                   *
+      *  DATE       INIT DESCRIPTION                                             *
+      *  ---------- ---- ----------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION.                                        *
+      *                                                                          *
+      ****************************************************************************
+
+       01  PROJECTS-RECORD.
+           05  PJ-PROJECT-CODE              PIC X(08).
+           05  PJ-PROJECT-NAME              PIC A(15).
+           05  PJ-CLIENT-NAME               PIC X(20).
+           05  PJ-STATUS                    PIC X(01).
+               88  PJ-STATUS-ACTIVE                 VALUE "A".
+               88  PJ-STATUS-ON-HOLD                VALUE "H".
+               88  PJ-STATUS-CLOSED                 VALUE "C".
+               88  PJ-STATUS-VALID        VALUE "A" "H" "C".
+           05  PJ-BUDGET                    PIC S9(9)V99.
+           05  PJ-START-DATE                PIC 9(08).
+           05  PJ-END-DATE                  PIC 9(08).
+           05  PJ-EMPLOYEE-ID               PIC 9(09).
