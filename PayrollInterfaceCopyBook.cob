@@ -0,0 +1,27 @@
+      ****************************************************************************
+      *                                                                          *
+      *  COPYBOOK     PAYROLLINTERFACECOPYBOOK                                   *
+      *  AUTHOR       R. L. MARSH  -  MASTER FILE SUPPORT                        *
+      *  INSTALLATION ABSA GROUP LIMITED                                         *
+      *  DATE-WRITTEN 2026-08-09                                                 *
+      *                                                                          *
+      *  PURPOSE.     ONE FIXED-WIDTH RECORD PER PROJECTS-DETAIL ENTRY, FOR      *
+      *               HAND-OFF TO THE PAYROLL/HR INTERFACE TEAM.  THE            *
+      *               VARIABLE-LENGTH OCCURS DEPENDING ON TABLE ON EMPLOYEE      *
+      *               IS FLATTENED ONE PROJECT PER OUTPUT RECORD BY EMPEXTR.     *
+      *                                                                          *
+      *  MODIFICATION HISTORY.                                                   *
+      *  DATE       INIT DESCRIPTION                                             *
+      *  ---------- ---- ----------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION.                                        *
+      *                                                                          *
+      ****************************************************************************
+
+       01  PAYROLL-INTERFACE-RECORD.
+           05  PI-ID                        PIC 9(09).
+           05  PI-COMPANY-NAME              PIC X(20).
+           05  PI-FIRST-NAME                PIC A(15).
+           05  PI-LAST-NAME                 PIC A(15).
+           05  PI-PROJECT-NAME              PIC A(15).
+           05  PI-PROJECT-START-DATE        PIC 9(08).
+           05  PI-PROJECT-END-DATE          PIC 9(08).
