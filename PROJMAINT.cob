@@ -0,0 +1,390 @@
+      ****************************************************************************
+      *                                                                          *
+      *  PROGRAM      PROJMAINT                                                 *
+      *  AUTHOR       R. L. MARSH  -  MASTER FILE SUPPORT                        *
+      *  INSTALLATION ABSA GROUP LIMITED                                         *
+      *  DATE-WRITTEN 2026-08-09                                                 *
+      *                                                                          *
+      *  PURPOSE.     ADD, CHANGE AND DELETE MAINTENANCE FOR THE STANDALONE      *
+      *               PROJECTS KSDS (KEYED ON PJ-PROJECT-CODE).  TRANSACTIONS    *
+      *               ARE READ FROM A SEQUENTIAL TRANSACTION FILE (PROJTRAN),    *
+      *               EDITED, AND APPLIED TO THE MASTER.  TRANSACTIONS THAT      *
+      *               FAIL EDIT ARE WRITTEN TO THE EXCEPTION REPORT (PROJEXCP)   *
+      *               AND ARE NOT APPLIED.                                      *
+      *                                                                          *
+      *  EDITS APPLIED.                                                          *
+      *               STATUS MUST BE ONE OF A (ACTIVE), H (ON HOLD) OR           *
+      *               C (CLOSED).  BUDGET IS SIGNED - A NEGATIVE VALUE IS        *
+      *               UNEXPECTED AND IS FLAGGED RATHER THAN SILENTLY             *
+      *               ACCEPTED.  PJ-EMPLOYEE-ID LINKS THE PROJECT BACK TO THE    *
+      *               EMPLOYEE MASTER, SO IT MUST NAME AN ID THAT ACTUALLY       *
+      *               EXISTS THERE.                                             *
+      *                                                                          *
+      *  MODIFICATION HISTORY.                                                   *
+      *  DATE       INIT DESCRIPTION                                             *
+      *  ---------- ---- ----------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION - ADD/CHANGE/DELETE MAINTENANCE FOR     *
+      *                  THE PROJECTS MASTER.                                   *
+      *                                                                          *
+      ****************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PROJMAINT.
+       AUTHOR.        R L MARSH.
+       INSTALLATION.  ABSA GROUP LIMITED.
+       DATE-WRITTEN.  09-08-2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROJECTS-MASTER   ASSIGN TO PROJMAST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PJ-PROJECT-CODE
+                  FILE STATUS IS PR-MAST-STATUS.
+
+           SELECT EMPLOYEE-MASTER   ASSIGN TO EMPMAST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ID
+                  FILE STATUS IS PR-EMP-STATUS.
+
+           SELECT MAINT-TRANS-FILE  ASSIGN TO PROJTRAN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PR-TRAN-STATUS.
+
+           SELECT EXCEPTION-REPORT  ASSIGN TO PROJEXCP
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PR-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROJECTS-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY "ProjectsCopyBook.cob".
+
+       FD  EMPLOYEE-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY "EmployeeCopyBook.cob".
+
+       FD  MAINT-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "ProjTransCopyBook.cob".
+
+       FD  EXCEPTION-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  PR-FILE-STATUSES.
+           05  PR-MAST-STATUS             PIC X(02).
+               88  PR-MAST-OK                     VALUE "00".
+               88  PR-MAST-NOT-FOUND              VALUE "23".
+           05  PR-EMP-STATUS              PIC X(02).
+               88  PR-EMP-OK                      VALUE "00".
+               88  PR-EMP-NOT-FOUND               VALUE "23".
+           05  PR-TRAN-STATUS             PIC X(02).
+               88  PR-TRAN-OK                     VALUE "00".
+               88  PR-TRAN-EOF                    VALUE "10".
+           05  PR-RPT-STATUS              PIC X(02).
+               88  PR-RPT-OK                      VALUE "00".
+
+       01  PR-SWITCHES.
+           05  PR-TRAN-EOF-SW             PIC X(01)   VALUE "N".
+               88  PR-NO-MORE-TRANS               VALUE "Y".
+           05  PR-VALID-TRANS-SW          PIC X(01)   VALUE "Y".
+               88  PR-TRANS-IS-VALID              VALUE "Y".
+               88  PR-TRANS-IS-INVALID            VALUE "N".
+
+       01  PR-COUNTERS COMP.
+           05  PR-TRANS-READ              PIC 9(07)   VALUE ZERO.
+           05  PR-ADDS-APPLIED            PIC 9(07)   VALUE ZERO.
+           05  PR-CHANGES-APPLIED         PIC 9(07)   VALUE ZERO.
+           05  PR-DELETES-APPLIED         PIC 9(07)   VALUE ZERO.
+           05  PR-TRANS-REJECTED          PIC 9(07)   VALUE ZERO.
+
+       01  PR-EXCEPTION-LINE-FIELDS.
+           05  PR-EX-PROJECT-CODE         PIC X(08).
+           05  PR-EX-REASON               PIC X(60).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------------*
+      *  0000-MAINLINE                                                       *
+      *----------------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-ONE-TRANS
+               THRU 2000-PROCESS-ONE-TRANS-EXIT
+               UNTIL PR-NO-MORE-TRANS.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------------*
+      *  1000-INITIALIZE  --  OPEN FILES AND PRIME THE TRANSACTION LOOP       *
+      *----------------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O   PROJECTS-MASTER.
+           IF NOT PR-MAST-OK
+               DISPLAY "PROJMAINT: MASTER OPEN FAILED, STATUS "
+                       PR-MAST-STATUS
+               MOVE "Y" TO PR-TRAN-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF NOT PR-EMP-OK
+               DISPLAY "PROJMAINT: EMPLOYEE OPEN FAILED, STATUS "
+                       PR-EMP-STATUS
+               MOVE "Y" TO PR-TRAN-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT MAINT-TRANS-FILE.
+           IF NOT PR-TRAN-OK
+               DISPLAY "PROJMAINT: TRANS OPEN FAILED, STATUS "
+                       PR-TRAN-STATUS
+               MOVE "Y" TO PR-TRAN-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-REPORT.
+
+           PERFORM 2900-READ-NEXT-TRANS
+               THRU 2900-READ-NEXT-TRANS-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2000-PROCESS-ONE-TRANS  --  EDIT AND APPLY ONE TRANSACTION           *
+      *----------------------------------------------------------------------*
+       2000-PROCESS-ONE-TRANS.
+           ADD 1 TO PR-TRANS-READ.
+           SET PR-TRANS-IS-VALID TO TRUE.
+
+           PERFORM 2100-EDIT-TRANS
+               THRU 2100-EDIT-TRANS-EXIT.
+
+           IF PR-TRANS-IS-INVALID
+               ADD 1 TO PR-TRANS-REJECTED
+               PERFORM 2900-READ-NEXT-TRANS
+                   THRU 2900-READ-NEXT-TRANS-EXIT
+               GO TO 2000-PROCESS-ONE-TRANS-EXIT
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN PT-ADD-TRANS
+                   PERFORM 2200-APPLY-ADD
+                       THRU 2200-APPLY-ADD-EXIT
+               WHEN PT-CHANGE-TRANS
+                   PERFORM 2300-APPLY-CHANGE
+                       THRU 2300-APPLY-CHANGE-EXIT
+               WHEN PT-DELETE-TRANS
+                   PERFORM 2400-APPLY-DELETE
+                       THRU 2400-APPLY-DELETE-EXIT
+               WHEN OTHER
+                   MOVE PT-PROJECT-CODE TO PR-EX-PROJECT-CODE
+                   MOVE "UNKNOWN TRANSACTION CODE" TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO PR-TRANS-REJECTED
+           END-EVALUATE.
+
+           PERFORM 2900-READ-NEXT-TRANS
+               THRU 2900-READ-NEXT-TRANS-EXIT.
+
+       2000-PROCESS-ONE-TRANS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2100-EDIT-TRANS  --  APPLY THE BASIC FIELD EDITS BEFORE ANY WRITE    *
+      *----------------------------------------------------------------------*
+       2100-EDIT-TRANS.
+           IF NOT PT-DELETE-TRANS
+               IF PT-STATUS NOT = "A" AND PT-STATUS NOT = "H"
+                       AND PT-STATUS NOT = "C"
+                   MOVE PT-PROJECT-CODE TO PR-EX-PROJECT-CODE
+                   MOVE "STATUS MUST BE A, H OR C" TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   SET PR-TRANS-IS-INVALID TO TRUE
+                   GO TO 2100-EDIT-TRANS-EXIT
+               END-IF
+
+               IF PT-BUDGET < ZERO
+                   MOVE PT-PROJECT-CODE TO PR-EX-PROJECT-CODE
+                   MOVE "BUDGET IS NEGATIVE - REJECTED" TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   SET PR-TRANS-IS-INVALID TO TRUE
+                   GO TO 2100-EDIT-TRANS-EXIT
+               END-IF
+
+               MOVE PT-EMPLOYEE-ID TO ID
+               READ EMPLOYEE-MASTER
+                   INVALID KEY
+                       MOVE PT-PROJECT-CODE TO PR-EX-PROJECT-CODE
+                       MOVE "EMPLOYEE-ID NOT ON EMPLOYEE MASTER"
+                           TO PR-EX-REASON
+                       PERFORM 2800-WRITE-EXCEPTION
+                           THRU 2800-WRITE-EXCEPTION-EXIT
+                       SET PR-TRANS-IS-INVALID TO TRUE
+               END-READ
+           END-IF.
+
+       2100-EDIT-TRANS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2200-APPLY-ADD  --  WRITE A NEW PROJECTS-MASTER RECORD                *
+      *----------------------------------------------------------------------*
+       2200-APPLY-ADD.
+           MOVE PT-PROJECT-CODE        TO PJ-PROJECT-CODE.
+           MOVE PT-PROJECT-NAME        TO PJ-PROJECT-NAME.
+           MOVE PT-CLIENT-NAME         TO PJ-CLIENT-NAME.
+           MOVE PT-STATUS               TO PJ-STATUS.
+           MOVE PT-BUDGET               TO PJ-BUDGET.
+           MOVE PT-START-DATE          TO PJ-START-DATE.
+           MOVE PT-END-DATE            TO PJ-END-DATE.
+           MOVE PT-EMPLOYEE-ID         TO PJ-EMPLOYEE-ID.
+
+           WRITE PROJECTS-RECORD
+               INVALID KEY
+                   MOVE PT-PROJECT-CODE TO PR-EX-PROJECT-CODE
+                   MOVE "ADD REJECTED - CODE ALREADY ON MASTER"
+                       TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO PR-TRANS-REJECTED
+               NOT INVALID KEY
+                   ADD 1 TO PR-ADDS-APPLIED
+           END-WRITE.
+
+       2200-APPLY-ADD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2300-APPLY-CHANGE  --  REWRITE AN EXISTING PROJECTS-MASTER RECORD    *
+      *----------------------------------------------------------------------*
+       2300-APPLY-CHANGE.
+           MOVE PT-PROJECT-CODE TO PJ-PROJECT-CODE.
+           READ PROJECTS-MASTER
+               INVALID KEY
+                   MOVE PT-PROJECT-CODE TO PR-EX-PROJECT-CODE
+                   MOVE "CHANGE REJECTED - CODE NOT ON MASTER"
+                       TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO PR-TRANS-REJECTED
+                   GO TO 2300-APPLY-CHANGE-EXIT
+           END-READ.
+
+           MOVE PT-PROJECT-NAME        TO PJ-PROJECT-NAME.
+           MOVE PT-CLIENT-NAME         TO PJ-CLIENT-NAME.
+           MOVE PT-STATUS               TO PJ-STATUS.
+           MOVE PT-BUDGET               TO PJ-BUDGET.
+           MOVE PT-START-DATE          TO PJ-START-DATE.
+           MOVE PT-END-DATE            TO PJ-END-DATE.
+           MOVE PT-EMPLOYEE-ID         TO PJ-EMPLOYEE-ID.
+
+           REWRITE PROJECTS-RECORD
+               INVALID KEY
+                   MOVE PT-PROJECT-CODE TO PR-EX-PROJECT-CODE
+                   MOVE "CHANGE REJECTED - REWRITE FAILED"
+                       TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO PR-TRANS-REJECTED
+               NOT INVALID KEY
+                   ADD 1 TO PR-CHANGES-APPLIED
+           END-REWRITE.
+
+       2300-APPLY-CHANGE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2400-APPLY-DELETE  --  REMOVE A PROJECTS-MASTER RECORD                *
+      *----------------------------------------------------------------------*
+       2400-APPLY-DELETE.
+           MOVE PT-PROJECT-CODE TO PJ-PROJECT-CODE.
+           READ PROJECTS-MASTER
+               INVALID KEY
+                   MOVE PT-PROJECT-CODE TO PR-EX-PROJECT-CODE
+                   MOVE "DELETE REJECTED - CODE NOT ON MASTER"
+                       TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO PR-TRANS-REJECTED
+                   GO TO 2400-APPLY-DELETE-EXIT
+           END-READ.
+
+           DELETE PROJECTS-MASTER
+               INVALID KEY
+                   MOVE PT-PROJECT-CODE TO PR-EX-PROJECT-CODE
+                   MOVE "DELETE REJECTED - DELETE FAILED"
+                       TO PR-EX-REASON
+                   PERFORM 2800-WRITE-EXCEPTION
+                       THRU 2800-WRITE-EXCEPTION-EXIT
+                   ADD 1 TO PR-TRANS-REJECTED
+               NOT INVALID KEY
+                   ADD 1 TO PR-DELETES-APPLIED
+           END-DELETE.
+
+       2400-APPLY-DELETE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2800-WRITE-EXCEPTION  --  FORMAT AND WRITE ONE EXCEPTION LINE        *
+      *----------------------------------------------------------------------*
+       2800-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-LINE.
+           STRING "CODE=" PR-EX-PROJECT-CODE " " PR-EX-REASON
+               DELIMITED BY SIZE INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+
+       2800-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2900-READ-NEXT-TRANS  --  READ THE NEXT MAINTENANCE TRANSACTION      *
+      *----------------------------------------------------------------------*
+       2900-READ-NEXT-TRANS.
+           READ MAINT-TRANS-FILE
+               AT END
+                   MOVE "Y" TO PR-TRAN-EOF-SW
+           END-READ.
+
+       2900-READ-NEXT-TRANS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  9000-TERMINATE  --  CLOSE FILES AND REPORT COUNTS                    *
+      *----------------------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY "PROJMAINT: TRANS READ    = " PR-TRANS-READ.
+           DISPLAY "PROJMAINT: ADDS APPLIED  = " PR-ADDS-APPLIED.
+           DISPLAY "PROJMAINT: CHANGES DONE  = " PR-CHANGES-APPLIED.
+           DISPLAY "PROJMAINT: DELETES DONE  = " PR-DELETES-APPLIED.
+           DISPLAY "PROJMAINT: TRANS REJECTED= " PR-TRANS-REJECTED.
+
+           CLOSE PROJECTS-MASTER
+                 EMPLOYEE-MASTER
+                 MAINT-TRANS-FILE
+                 EXCEPTION-REPORT.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
