@@ -0,0 +1,324 @@
+      ****************************************************************************
+      *                                                                          *
+      *  PROGRAM      EMPEXTR                                                   *
+      *  AUTHOR       R. L. MARSH  -  MASTER FILE SUPPORT                        *
+      *  INSTALLATION ABSA GROUP LIMITED                                         *
+      *  DATE-WRITTEN 2026-08-09                                                 *
+      *                                                                          *
+      *  PURPOSE.     NIGHTLY PAYROLL/HR INTERFACE EXTRACT.  WALKS THE WHOLE     *
+      *               EMPLOYEE KSDS IN ID SEQUENCE AND WRITES ONE FIXED-WIDTH     *
+      *               PAYROLL-INTERFACE-RECORD PER PROJECTS-DETAIL ENTRY, SO     *
+      *               THE INTERFACE TEAM NEVER HAS TO UNPACK THE OCCURS          *
+      *               DEPENDING ON TABLE THEMSELVES.                            *
+      *                                                                          *
+      *               BECAUSE THIS JOB WALKS THE ENTIRE MASTER, IT CHECKPOINTS   *
+      *               ITS PROGRESS EVERY PR-CHECKPOINT-INTERVAL EMPLOYEES TO     *
+      *               THE SHARED RSTRCTL RESTART FILE.  A RERUN WITH "RESTART"   *
+      *               IN THE RUN PARM PICKS UP AFTER THE LAST CHECKPOINTED ID    *
+      *               INSTEAD OF REPROCESSING THE WHOLE FILE; A CLEAN FINISH     *
+      *               CLEARS THE CHECKPOINT SO THE NEXT NORMAL RUN STARTS AT     *
+      *               THE FRONT OF THE FILE AGAIN.                               *
+      *                                                                          *
+      *  RUN PARM.    "RESTART "  - RESUME FROM THE LAST CHECKPOINTED ID         *
+      *               SPACES      - NORMAL RUN, START OF FILE                    *
+      *                                                                          *
+      *  MODIFICATION HISTORY.                                                   *
+      *  DATE       INIT DESCRIPTION                                             *
+      *  ---------- ---- ----------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION - FLATTENED PAYROLL/HR EXTRACT WITH     *
+      *                  CHECKPOINT/RESTART AGAINST THE RSTRCTL KSDS.            *
+      *                                                                          *
+      ****************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPEXTR.
+       AUTHOR.        R L MARSH.
+       INSTALLATION.  ABSA GROUP LIMITED.
+       DATE-WRITTEN.  09-08-2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER   ASSIGN TO EMPMAST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ID
+                  FILE STATUS IS PR-MAST-STATUS.
+
+           SELECT RESTART-CONTROL-FILE ASSIGN TO RSTRCTL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS RC-JOB-NAME
+                  FILE STATUS IS PR-RSTR-STATUS.
+
+           SELECT INTERFACE-FILE    ASSIGN TO EMPIFACE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PR-IFACE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY "EmployeeCopyBook.cob".
+
+       FD  RESTART-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "RestartCopyBook.cob".
+
+       FD  INTERFACE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "PayrollInterfaceCopyBook.cob".
+
+       WORKING-STORAGE SECTION.
+       01  PR-FILE-STATUSES.
+           05  PR-MAST-STATUS             PIC X(02).
+               88  PR-MAST-OK                     VALUE "00".
+               88  PR-MAST-EOF                    VALUE "10".
+           05  PR-RSTR-STATUS             PIC X(02).
+               88  PR-RSTR-OK                     VALUE "00".
+               88  PR-RSTR-NOT-FOUND              VALUE "23".
+           05  PR-IFACE-STATUS            PIC X(02).
+               88  PR-IFACE-OK                    VALUE "00".
+
+       01  PR-SWITCHES.
+           05  PR-MAST-EOF-SW             PIC X(01)   VALUE "N".
+               88  PR-NO-MORE-MASTER              VALUE "Y".
+           05  PR-RESTART-SW              PIC X(01)   VALUE "N".
+               88  PR-RESTART-REQUESTED           VALUE "Y".
+           05  PR-CHECKPOINT-EXISTS-SW    PIC X(01)   VALUE "N".
+               88  PR-CHECKPOINT-EXISTS           VALUE "Y".
+           05  PR-MAST-OPENED-SW          PIC X(01)   VALUE "N".
+               88  PR-MAST-IS-OPEN                VALUE "Y".
+           05  PR-RSTR-OPENED-SW          PIC X(01)   VALUE "N".
+               88  PR-RSTR-IS-OPEN                VALUE "Y".
+           05  PR-IFACE-OPENED-SW         PIC X(01)   VALUE "N".
+               88  PR-IFACE-IS-OPEN               VALUE "Y".
+
+       01  PR-CONSTANTS.
+           05  PR-MY-JOB-NAME             PIC X(08)   VALUE "EMPEXTR".
+           05  PR-CHECKPOINT-INTERVAL     PIC 9(05)   VALUE 00500.
+
+       01  PR-COUNTERS COMP.
+           05  PR-EMPLOYEES-READ          PIC 9(07)   VALUE ZERO.
+           05  PR-PROJECTS-WRITTEN        PIC 9(07)   VALUE ZERO.
+           05  PR-SINCE-LAST-CHECKPOINT   PIC 9(05)   VALUE ZERO.
+           05  PR-PROJECT-IX              PIC 9(03)   VALUE ZERO.
+
+       01  PR-TODAY                       PIC 9(08).
+       01  PR-NOW                         PIC 9(08).
+
+       LINKAGE SECTION.
+       01  PR-PARM-LENGTH                 PIC S9(4) COMP.
+       01  PR-RUN-PARM                    PIC X(08).
+
+       PROCEDURE DIVISION USING PR-PARM-LENGTH PR-RUN-PARM.
+
+      *----------------------------------------------------------------------*
+      *  0000-MAINLINE                                                       *
+      *----------------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-ONE-EMPLOYEE
+               THRU 2000-PROCESS-ONE-EMPLOYEE-EXIT
+               UNTIL PR-NO-MORE-MASTER.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------------*
+      *  1000-INITIALIZE  --  OPEN FILES, THEN POSITION THE MASTER AT EITHER  *
+      *                        THE FRONT OF THE FILE OR THE LAST CHECKPOINT   *
+      *----------------------------------------------------------------------*
+       1000-INITIALIZE.
+           IF PR-PARM-LENGTH > ZERO AND PR-RUN-PARM = "RESTART "
+               SET PR-RESTART-REQUESTED TO TRUE
+           END-IF.
+
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF NOT PR-MAST-OK
+               DISPLAY "EMPEXTR: MASTER OPEN FAILED, STATUS "
+                       PR-MAST-STATUS
+               MOVE "Y" TO PR-MAST-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+           SET PR-MAST-IS-OPEN TO TRUE.
+
+           OPEN I-O RESTART-CONTROL-FILE.
+           IF NOT PR-RSTR-OK
+               DISPLAY "EMPEXTR: RESTART FILE OPEN FAILED, STATUS "
+                       PR-RSTR-STATUS
+               MOVE "Y" TO PR-MAST-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+           SET PR-RSTR-IS-OPEN TO TRUE.
+
+           OPEN OUTPUT INTERFACE-FILE.
+           SET PR-IFACE-IS-OPEN TO TRUE.
+
+           MOVE PR-MY-JOB-NAME TO RC-JOB-NAME.
+           READ RESTART-CONTROL-FILE
+               INVALID KEY
+                   MOVE "N" TO PR-CHECKPOINT-EXISTS-SW
+           END-READ.
+           IF PR-RSTR-OK
+               SET PR-CHECKPOINT-EXISTS TO TRUE
+           END-IF.
+
+           IF PR-RESTART-REQUESTED AND PR-CHECKPOINT-EXISTS
+               DISPLAY "EMPEXTR: RESTARTING AFTER ID "
+                       RC-LAST-ID-PROCESSED
+               MOVE RC-LAST-ID-PROCESSED TO ID
+               START EMPLOYEE-MASTER KEY IS GREATER THAN ID
+                   INVALID KEY
+                       MOVE "Y" TO PR-MAST-EOF-SW
+               END-START
+           ELSE
+               DISPLAY "EMPEXTR: NORMAL RUN - STARTING AT FRONT OF FILE"
+               MOVE ZERO TO RC-LAST-ID-PROCESSED
+               MOVE ZERO TO RC-RECORDS-PROCESSED
+               IF PR-CHECKPOINT-EXISTS
+                   REWRITE RESTART-CONTROL-RECORD
+               ELSE
+                   MOVE PR-MY-JOB-NAME TO RC-JOB-NAME
+                   WRITE RESTART-CONTROL-RECORD
+               END-IF
+           END-IF.
+
+           IF PR-MAST-OK
+               PERFORM 2800-READ-NEXT-EMPLOYEE
+                   THRU 2800-READ-NEXT-EMPLOYEE-EXIT
+           END-IF.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2000-PROCESS-ONE-EMPLOYEE  --  FLATTEN EACH EMPLOYEE'S PROJECTS      *
+      *----------------------------------------------------------------------*
+       2000-PROCESS-ONE-EMPLOYEE.
+           ADD 1 TO PR-EMPLOYEES-READ.
+
+           PERFORM 2100-WRITE-INTERFACE-RECORD
+               THRU 2100-WRITE-INTERFACE-RECORD-EXIT
+               VARYING PR-PROJECT-IX FROM 1 BY 1
+               UNTIL PR-PROJECT-IX > NUMBER-OF-PROJECTS.
+
+           PERFORM 2900-CHECKPOINT-IF-DUE
+               THRU 2900-CHECKPOINT-IF-DUE-EXIT.
+
+           PERFORM 2800-READ-NEXT-EMPLOYEE
+               THRU 2800-READ-NEXT-EMPLOYEE-EXIT.
+
+       2000-PROCESS-ONE-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2100-WRITE-INTERFACE-RECORD                                         *
+      *----------------------------------------------------------------------*
+       2100-WRITE-INTERFACE-RECORD.
+           MOVE ID                                  TO PI-ID.
+           MOVE COMPANY-NAME                         TO PI-COMPANY-NAME.
+           MOVE FIRST-NAME                           TO PI-FIRST-NAME.
+           MOVE LAST-NAME                            TO PI-LAST-NAME.
+           MOVE PROJECT-NAME (PR-PROJECT-IX)    TO PI-PROJECT-NAME.
+           MOVE START-DATE (PR-PROJECT-IX)
+               TO PI-PROJECT-START-DATE.
+           MOVE END-DATE (PR-PROJECT-IX)        TO PI-PROJECT-END-DATE.
+
+           WRITE PAYROLL-INTERFACE-RECORD.
+           ADD 1 TO PR-PROJECTS-WRITTEN.
+
+       2100-WRITE-INTERFACE-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2800-READ-NEXT-EMPLOYEE                                             *
+      *----------------------------------------------------------------------*
+       2800-READ-NEXT-EMPLOYEE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO PR-MAST-EOF-SW
+           END-READ.
+
+       2800-READ-NEXT-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2900-CHECKPOINT-IF-DUE  --  EVERY PR-CHECKPOINT-INTERVAL EMPLOYEES,  *
+      *                               RECORD THE LAST ID PROCESSED           *
+      *----------------------------------------------------------------------*
+       2900-CHECKPOINT-IF-DUE.
+           ADD 1 TO PR-SINCE-LAST-CHECKPOINT.
+           IF PR-SINCE-LAST-CHECKPOINT >= PR-CHECKPOINT-INTERVAL
+               PERFORM 3000-WRITE-CHECKPOINT
+                   THRU 3000-WRITE-CHECKPOINT-EXIT
+               MOVE ZERO TO PR-SINCE-LAST-CHECKPOINT
+           END-IF.
+
+       2900-CHECKPOINT-IF-DUE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  3000-WRITE-CHECKPOINT                                               *
+      *----------------------------------------------------------------------*
+       3000-WRITE-CHECKPOINT.
+           ACCEPT PR-TODAY FROM DATE YYYYMMDD.
+           ACCEPT PR-NOW   FROM TIME.
+
+           MOVE PR-MY-JOB-NAME      TO RC-JOB-NAME.
+           MOVE ID                  TO RC-LAST-ID-PROCESSED.
+           MOVE PR-EMPLOYEES-READ   TO RC-RECORDS-PROCESSED.
+           MOVE PR-TODAY             TO RC-CHECKPOINT-DATE.
+           MOVE PR-NOW               TO RC-CHECKPOINT-TIME.
+
+           REWRITE RESTART-CONTROL-RECORD
+               INVALID KEY
+                   DISPLAY "EMPEXTR: CHECKPOINT REWRITE FAILED, STATUS "
+                           PR-RSTR-STATUS
+           END-REWRITE.
+
+       3000-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  9000-TERMINATE  --  CLEAR THE CHECKPOINT ON A CLEAN FINISH SO THE    *
+      *                       NEXT NORMAL RUN STARTS AT THE FRONT AGAIN       *
+      *----------------------------------------------------------------------*
+       9000-TERMINATE.
+           IF PR-MAST-EOF AND PR-RSTR-IS-OPEN
+               MOVE PR-MY-JOB-NAME  TO RC-JOB-NAME
+               MOVE ZERO            TO RC-LAST-ID-PROCESSED
+               MOVE PR-EMPLOYEES-READ TO RC-RECORDS-PROCESSED
+               REWRITE RESTART-CONTROL-RECORD
+                   INVALID KEY
+                       DISPLAY "EMPEXTR: CLEAR FAILED, STATUS "
+                               PR-RSTR-STATUS
+               END-REWRITE
+           END-IF.
+
+           DISPLAY "EMPEXTR: EMPLOYEES READ     = " PR-EMPLOYEES-READ.
+           DISPLAY "EMPEXTR: PROJECTS WRITTEN   = " PR-PROJECTS-WRITTEN.
+
+           IF PR-MAST-IS-OPEN
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+           IF PR-RSTR-IS-OPEN
+               CLOSE RESTART-CONTROL-FILE
+           END-IF.
+           IF PR-IFACE-IS-OPEN
+               CLOSE INTERFACE-FILE
+           END-IF.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
