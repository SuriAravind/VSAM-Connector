@@ -25,10 +25,11 @@
                10  FIRST-NAME           PIC A(15).
                10  LAST-NAME            PIC A(15).
                10  DATE-OF-BIRTH        PIC 9(8).
+               10  HIRE-DATE            PIC 9(8).
                10  EXPERIENCE           PIC 9(2).
                10  SALARY               PIC S9(10).
                10  NUMBER-OF-PROJECTS   PIC 9(3).
-               10  PROJECTS-DETAIL      OCCURS 4
+               10  PROJECTS-DETAIL      OCCURS 20
                                         DEPENDING ON NUMBER-OF-PROJECTS.
                       12  PROJECT-NAME    PIC A(15).
                       12  START-DATE      PIC 9(8).
