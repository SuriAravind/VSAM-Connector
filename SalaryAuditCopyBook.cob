@@ -0,0 +1,26 @@
+      ****************************************************************************
+      *                                                                          *
+      *  SALAUDTC  --  SALARY CHANGE AUDIT TRAIL RECORD                          *
+      *                                                                          *
+      *  ONE RECORD IS WRITTEN EVERY TIME A MAINTENANCE RUN REWRITES THE         *
+      *  SALARY FIELD ON THE EMPLOYEE MASTER (SEE EmployeeCopyBook.cob).         *
+      *  THE FILE IS A KSDS KEYED ON SA-AUDIT-KEY (ID + EFFECTIVE-DATE +         *
+      *  TIME-OF-CHANGE) SO AN EMPLOYEE CAN HAVE MORE THAN ONE SALARY            *
+      *  CHANGE RECORDED ON THE SAME DAY.                                        *
+      *                                                                          *
+      *  MODIFICATION HISTORY                                                   *
+      *  DATE       INIT DESCRIPTION                                            *
+      *  ---------- ---- ---------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION FOR THE SALARY AUDIT TRAIL FILE.       *
+      *                                                                          *
+      ****************************************************************************
+
+       01  SALARY-AUDIT-RECORD.
+           05  SA-AUDIT-KEY.
+               10  SA-ID                 PIC 9(9).
+               10  SA-EFFECTIVE-DATE     PIC 9(8).
+               10  SA-TIME-OF-CHANGE     PIC 9(8).
+           05  SA-OLD-SALARY             PIC S9(10).
+           05  SA-NEW-SALARY             PIC S9(10).
+           05  SA-SOURCE-JOB             PIC X(08).
+           05  SA-SOURCE-USER            PIC X(08).
