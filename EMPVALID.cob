@@ -0,0 +1,345 @@
+      ****************************************************************************
+      *                                                                          *
+      *  PROGRAM      EMPVALID                                                  *
+      *  AUTHOR       R. L. MARSH  -  MASTER FILE SUPPORT                        *
+      *  INSTALLATION ABSA GROUP LIMITED                                         *
+      *  DATE-WRITTEN 2026-08-09                                                 *
+      *                                                                          *
+      *  PURPOSE.     PRE-LOAD DATA VALIDATION FOR THE EMPLOYEE MASTER.  RUN     *
+      *               BEFORE ANY DOWNSTREAM EXTRACT (E.G. EMPEXTR) SO BAD        *
+      *               RECORDS ARE CAUGHT HERE INSTEAD OF BREAKING THE            *
+      *               DOWNSTREAM SPARK/AVRO INGESTION.  EVERY EMPLOYEE           *
+      *               RECORD IS CHECKED AND EVERY PROBLEM FOUND ON IT IS         *
+      *               WRITTEN TO THE EXCEPTION REPORT (EMPVEXCP) - THIS JOB      *
+      *               ONLY REPORTS, IT DOES NOT REJECT RECORDS FROM THE          *
+      *               MASTER.                                                   *
+      *                                                                          *
+      *  EDITS APPLIED.                                                          *
+      *               FIRST-NAME / LAST-NAME MUST BE ALPHABETIC (PIC A).         *
+      *               DATE-OF-BIRTH MUST BE A REAL CALENDAR DATE, NOT JUST        *
+      *               EIGHT NUMERIC DIGITS.                                      *
+      *               EACH PROJECTS-DETAIL ENTRY'S START-DATE AND END-DATE        *
+      *               MUST BOTH BE REAL CALENDAR DATES, AND END-DATE MAY NOT      *
+      *               BE EARLIER THAN START-DATE.                                *
+      *                                                                          *
+      *  MODIFICATION HISTORY.                                                   *
+      *  DATE       INIT DESCRIPTION                                             *
+      *  ---------- ---- ----------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION - PRE-LOAD VALIDATION WITH              *
+      *                  CALENDAR-DATE CHECKING AND EXCEPTION REPORTING.          *
+      *                                                                          *
+      ****************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPVALID.
+       AUTHOR.        R L MARSH.
+       INSTALLATION.  ABSA GROUP LIMITED.
+       DATE-WRITTEN.  09-08-2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER   ASSIGN TO EMPMAST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ID
+                  FILE STATUS IS PR-MAST-STATUS.
+
+           SELECT EXCEPTION-REPORT  ASSIGN TO EMPVEXCP
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PR-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY "EmployeeCopyBook.cob".
+
+       FD  EXCEPTION-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  PR-FILE-STATUSES.
+           05  PR-MAST-STATUS             PIC X(02).
+               88  PR-MAST-OK                     VALUE "00".
+               88  PR-MAST-EOF                    VALUE "10".
+           05  PR-RPT-STATUS              PIC X(02).
+               88  PR-RPT-OK                      VALUE "00".
+
+       01  PR-SWITCHES.
+           05  PR-MAST-EOF-SW             PIC X(01)   VALUE "N".
+               88  PR-NO-MORE-MASTER              VALUE "Y".
+           05  PR-RECORD-VALID-SW         PIC X(01)   VALUE "Y".
+               88  PR-RECORD-IS-VALID             VALUE "Y".
+               88  PR-RECORD-IS-INVALID           VALUE "N".
+           05  PR-DATE-VALID-SW           PIC X(01)   VALUE "Y".
+               88  PR-DATE-IS-VALID               VALUE "Y".
+               88  PR-DATE-IS-INVALID             VALUE "N".
+           05  PR-LEAP-YEAR-SW            PIC X(01)   VALUE "N".
+               88  PR-IS-LEAP-YEAR                VALUE "Y".
+
+       01  PR-COUNTERS COMP.
+           05  PR-EMPLOYEES-READ          PIC 9(07)   VALUE ZERO.
+           05  PR-EMPLOYEES-REJECTED      PIC 9(07)   VALUE ZERO.
+           05  PR-EXCEPTIONS-WRITTEN      PIC 9(07)   VALUE ZERO.
+           05  PR-PROJECT-IX              PIC 9(03)   VALUE ZERO.
+
+       01  PR-DAYS-IN-MONTH-LITERAL.
+           05  FILLER PIC X(24) VALUE "312831303130313130313031".
+       01  PR-DAYS-IN-MONTH-TABLE REDEFINES PR-DAYS-IN-MONTH-LITERAL.
+           05  PR-DAYS-IN-MONTH           PIC 9(02)   OCCURS 12 TIMES.
+
+       01  PR-CHECK-DATE                  PIC 9(08).
+       01  PR-CHECK-DATE-PARTS REDEFINES PR-CHECK-DATE.
+           05  PR-CHECK-YEAR              PIC 9(04).
+           05  PR-CHECK-MONTH             PIC 9(02).
+           05  PR-CHECK-DAY               PIC 9(02).
+
+       01  PR-DATE-WORK-FIELDS.
+           05  PR-YEAR-QUOTIENT           PIC 9(04).
+           05  PR-YEAR-REMAINDER          PIC 9(04).
+           05  PR-MAX-DAY-THIS-MONTH      PIC 9(02).
+
+       01  PR-EXCEPTION-LINE-FIELDS.
+           05  PR-EX-ID                   PIC 9(09).
+           05  PR-EX-REASON               PIC X(60).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------------*
+      *  0000-MAINLINE                                                       *
+      *----------------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-VALIDATE-ONE-EMPLOYEE
+               THRU 2000-VALIDATE-ONE-EMPLOYEE-EXIT
+               UNTIL PR-NO-MORE-MASTER.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------------*
+      *  1000-INITIALIZE  --  OPEN FILES AND PRIME THE READ LOOP              *
+      *----------------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF NOT PR-MAST-OK
+               DISPLAY "EMPVALID: MASTER OPEN FAILED, STATUS "
+                       PR-MAST-STATUS
+               MOVE "Y" TO PR-MAST-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-REPORT.
+
+           PERFORM 2900-READ-NEXT-EMPLOYEE
+               THRU 2900-READ-NEXT-EMPLOYEE-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2000-VALIDATE-ONE-EMPLOYEE  --  RUN EVERY EDIT AGAINST THE RECORD,    *
+      *                                  THEN MOVE ON TO THE NEXT ONE         *
+      *----------------------------------------------------------------------*
+       2000-VALIDATE-ONE-EMPLOYEE.
+           ADD 1 TO PR-EMPLOYEES-READ.
+           SET PR-RECORD-IS-VALID TO TRUE.
+
+           IF FIRST-NAME NOT ALPHABETIC
+               MOVE ID TO PR-EX-ID
+               MOVE "FIRST-NAME IS NOT ALPHABETIC" TO PR-EX-REASON
+               PERFORM 2800-WRITE-EXCEPTION
+                   THRU 2800-WRITE-EXCEPTION-EXIT
+               SET PR-RECORD-IS-INVALID TO TRUE
+           END-IF.
+
+           IF LAST-NAME NOT ALPHABETIC
+               MOVE ID TO PR-EX-ID
+               MOVE "LAST-NAME IS NOT ALPHABETIC" TO PR-EX-REASON
+               PERFORM 2800-WRITE-EXCEPTION
+                   THRU 2800-WRITE-EXCEPTION-EXIT
+               SET PR-RECORD-IS-INVALID TO TRUE
+           END-IF.
+
+           MOVE DATE-OF-BIRTH TO PR-CHECK-DATE.
+           PERFORM 3000-VALIDATE-CALENDAR-DATE
+               THRU 3000-VALIDATE-CALENDAR-DATE-EXIT.
+           IF PR-DATE-IS-INVALID
+               MOVE ID TO PR-EX-ID
+               MOVE "DATE-OF-BIRTH IS NOT A VALID CALENDAR DATE"
+                   TO PR-EX-REASON
+               PERFORM 2800-WRITE-EXCEPTION
+                   THRU 2800-WRITE-EXCEPTION-EXIT
+               SET PR-RECORD-IS-INVALID TO TRUE
+           END-IF.
+
+           PERFORM 2200-VALIDATE-ONE-PROJECT
+               THRU 2200-VALIDATE-ONE-PROJECT-EXIT
+               VARYING PR-PROJECT-IX FROM 1 BY 1
+               UNTIL PR-PROJECT-IX > NUMBER-OF-PROJECTS.
+
+           IF PR-RECORD-IS-INVALID
+               ADD 1 TO PR-EMPLOYEES-REJECTED
+           END-IF.
+
+           PERFORM 2900-READ-NEXT-EMPLOYEE
+               THRU 2900-READ-NEXT-EMPLOYEE-EXIT.
+
+       2000-VALIDATE-ONE-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2200-VALIDATE-ONE-PROJECT  --  CHECK ONE PROJECTS-DETAIL ENTRY'S     *
+      *                                  DATES                               *
+      *----------------------------------------------------------------------*
+       2200-VALIDATE-ONE-PROJECT.
+           MOVE START-DATE (PR-PROJECT-IX) TO PR-CHECK-DATE.
+           PERFORM 3000-VALIDATE-CALENDAR-DATE
+               THRU 3000-VALIDATE-CALENDAR-DATE-EXIT.
+           IF PR-DATE-IS-INVALID
+               MOVE ID TO PR-EX-ID
+               MOVE "PROJECTS-DETAIL START-DATE NOT A VALID DATE"
+                   TO PR-EX-REASON
+               PERFORM 2800-WRITE-EXCEPTION
+                   THRU 2800-WRITE-EXCEPTION-EXIT
+               SET PR-RECORD-IS-INVALID TO TRUE
+           END-IF.
+
+           MOVE END-DATE (PR-PROJECT-IX) TO PR-CHECK-DATE.
+           PERFORM 3000-VALIDATE-CALENDAR-DATE
+               THRU 3000-VALIDATE-CALENDAR-DATE-EXIT.
+           IF PR-DATE-IS-INVALID
+               MOVE ID TO PR-EX-ID
+               MOVE "PROJECTS-DETAIL END-DATE NOT A VALID DATE"
+                   TO PR-EX-REASON
+               PERFORM 2800-WRITE-EXCEPTION
+                   THRU 2800-WRITE-EXCEPTION-EXIT
+               SET PR-RECORD-IS-INVALID TO TRUE
+           END-IF.
+
+           IF END-DATE (PR-PROJECT-IX) < START-DATE (PR-PROJECT-IX)
+               MOVE ID TO PR-EX-ID
+               MOVE "PROJECTS-DETAIL END-DATE BEFORE START-DATE"
+                   TO PR-EX-REASON
+               PERFORM 2800-WRITE-EXCEPTION
+                   THRU 2800-WRITE-EXCEPTION-EXIT
+               SET PR-RECORD-IS-INVALID TO TRUE
+           END-IF.
+
+       2200-VALIDATE-ONE-PROJECT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2800-WRITE-EXCEPTION  --  FORMAT AND WRITE ONE EXCEPTION LINE        *
+      *----------------------------------------------------------------------*
+       2800-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-LINE.
+           STRING "ID=" PR-EX-ID " " PR-EX-REASON
+               DELIMITED BY SIZE INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           ADD 1 TO PR-EXCEPTIONS-WRITTEN.
+
+       2800-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2900-READ-NEXT-EMPLOYEE                                             *
+      *----------------------------------------------------------------------*
+       2900-READ-NEXT-EMPLOYEE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO PR-MAST-EOF-SW
+           END-READ.
+
+       2900-READ-NEXT-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  3000-VALIDATE-CALENDAR-DATE  --  IS PR-CHECK-DATE A REAL CALENDAR    *
+      *                                    DATE (NOT JUST EIGHT NUMERIC       *
+      *                                    DIGITS)?  SETS PR-DATE-VALID-SW.   *
+      *----------------------------------------------------------------------*
+       3000-VALIDATE-CALENDAR-DATE.
+           SET PR-DATE-IS-VALID TO TRUE.
+
+           IF PR-CHECK-YEAR < 1900 OR PR-CHECK-YEAR > 2099
+               SET PR-DATE-IS-INVALID TO TRUE
+               GO TO 3000-VALIDATE-CALENDAR-DATE-EXIT
+           END-IF.
+
+           IF PR-CHECK-MONTH < 1 OR PR-CHECK-MONTH > 12
+               SET PR-DATE-IS-INVALID TO TRUE
+               GO TO 3000-VALIDATE-CALENDAR-DATE-EXIT
+           END-IF.
+
+           PERFORM 3100-DETERMINE-LEAP-YEAR
+               THRU 3100-DETERMINE-LEAP-YEAR-EXIT.
+
+           MOVE PR-DAYS-IN-MONTH (PR-CHECK-MONTH)
+               TO PR-MAX-DAY-THIS-MONTH.
+           IF PR-CHECK-MONTH = 02 AND PR-IS-LEAP-YEAR
+               MOVE 29 TO PR-MAX-DAY-THIS-MONTH
+           END-IF.
+
+           IF PR-CHECK-DAY < 1 OR PR-CHECK-DAY > PR-MAX-DAY-THIS-MONTH
+               SET PR-DATE-IS-INVALID TO TRUE
+           END-IF.
+
+       3000-VALIDATE-CALENDAR-DATE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  3100-DETERMINE-LEAP-YEAR  --  SETS PR-LEAP-YEAR-SW FOR PR-CHECK-YEAR *
+      *----------------------------------------------------------------------*
+       3100-DETERMINE-LEAP-YEAR.
+           MOVE "N" TO PR-LEAP-YEAR-SW.
+
+           DIVIDE PR-CHECK-YEAR BY 4
+               GIVING PR-YEAR-QUOTIENT REMAINDER PR-YEAR-REMAINDER.
+           IF PR-YEAR-REMAINDER NOT = 0
+               GO TO 3100-DETERMINE-LEAP-YEAR-EXIT
+           END-IF.
+
+           DIVIDE PR-CHECK-YEAR BY 100
+               GIVING PR-YEAR-QUOTIENT REMAINDER PR-YEAR-REMAINDER.
+           IF PR-YEAR-REMAINDER NOT = 0
+               SET PR-IS-LEAP-YEAR TO TRUE
+               GO TO 3100-DETERMINE-LEAP-YEAR-EXIT
+           END-IF.
+
+           DIVIDE PR-CHECK-YEAR BY 400
+               GIVING PR-YEAR-QUOTIENT REMAINDER PR-YEAR-REMAINDER.
+           IF PR-YEAR-REMAINDER = 0
+               SET PR-IS-LEAP-YEAR TO TRUE
+           END-IF.
+
+       3100-DETERMINE-LEAP-YEAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  9000-TERMINATE  --  CLOSE FILES AND REPORT COUNTS                    *
+      *----------------------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY "EMPVALID: EMPLOYEES READ = " PR-EMPLOYEES-READ.
+           DISPLAY "EMPVALID: EMPLOYEES REJECTED = "
+                   PR-EMPLOYEES-REJECTED.
+           DISPLAY "EMPVALID: EXCEPTIONS WRITTEN = "
+                   PR-EXCEPTIONS-WRITTEN.
+
+           CLOSE EMPLOYEE-MASTER
+                 EXCEPTION-REPORT.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
