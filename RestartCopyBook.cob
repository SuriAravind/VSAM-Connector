@@ -0,0 +1,24 @@
+      ****************************************************************************
+      *                                                                          *
+      *  COPYBOOK     RESTARTCOPYBOOK                                            *
+      *  AUTHOR       R. L. MARSH  -  MASTER FILE SUPPORT                        *
+      *  INSTALLATION ABSA GROUP LIMITED                                         *
+      *  DATE-WRITTEN 2026-08-09                                                 *
+      *                                                                          *
+      *  PURPOSE.     ONE RECORD PER RESTARTABLE BATCH JOB IN THE SHARED         *
+      *               RSTRCTL CHECKPOINT/RESTART KSDS, KEYED BY JOB NAME SO      *
+      *               MULTIPLE VSAM-DRIVEN BATCH JOBS CAN SHARE THE SAME FILE.   *
+      *                                                                          *
+      *  MODIFICATION HISTORY.                                                   *
+      *  DATE       INIT DESCRIPTION                                             *
+      *  ---------- ---- ----------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION.                                        *
+      *                                                                          *
+      ****************************************************************************
+
+       01  RESTART-CONTROL-RECORD.
+           05  RC-JOB-NAME                  PIC X(08).
+           05  RC-LAST-ID-PROCESSED         PIC 9(09).
+           05  RC-RECORDS-PROCESSED         PIC 9(09).
+           05  RC-CHECKPOINT-DATE           PIC 9(08).
+           05  RC-CHECKPOINT-TIME           PIC 9(08).
