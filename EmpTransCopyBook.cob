@@ -0,0 +1,43 @@
+      ****************************************************************************
+      *                                                                          *
+      *  EMPTRANC  --  MAINTENANCE TRANSACTION RECORD FOR EMPLOYEE MASTER        *
+      *                                                                          *
+      *  ONE RECORD REPRESENTS ONE ADD/CHANGE/DELETE REQUEST AGAINST THE         *
+      *  EMPLOYEE KSDS (SEE EmployeeCopyBook.cob).  FIELDS MIRROR THE            *
+      *  PERSONAL AND COMPANY GROUPS OF THE MASTER RECORD, PREFIXED WITH         *
+      *  TR- SO THIS COPYBOOK CAN COEXIST WITH THE MASTER RECORD IN THE          *
+      *  SAME PROGRAM.                                                          *
+      *                                                                          *
+      *  MODIFICATION HISTORY                                                   *
+      *  DATE       INIT DESCRIPTION                                            *
+      *  ---------- ---- ---------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION FOR EMPMAINT MASTER MAINTENANCE.       *
+      *  2026-08-09 RLM  RAISED PROJECTS-DETAIL OCCURS FROM 4 TO 20 TO MATCH     *
+      *                  EmployeeCopyBook.cob.                                  *
+      *  2026-08-09 RLM  ADDED TR-HIRE-DATE TO MATCH THE NEW HIRE-DATE FIELD     *
+      *                  ON EmployeeCopyBook.cob.                               *
+      *                                                                          *
+      ****************************************************************************
+
+       01  EMP-TRANS-RECORD.
+           05  TR-TRANS-CODE            PIC X(01).
+               88  TR-ADD-TRANS                  VALUE 'A'.
+               88  TR-CHANGE-TRANS               VALUE 'C'.
+               88  TR-DELETE-TRANS               VALUE 'D'.
+           05  TR-ID                    PIC 9(9).
+           05  TR-COMPANY.
+               10  TR-COMPANY-NAME      PIC X(20).
+               10  TR-SHORT-NAME        PIC X(03).
+           05  TR-PERSONAL.
+               10  TR-FIRST-NAME        PIC A(15).
+               10  TR-LAST-NAME         PIC A(15).
+               10  TR-DATE-OF-BIRTH     PIC 9(8).
+               10  TR-HIRE-DATE         PIC 9(8).
+               10  TR-EXPERIENCE        PIC 9(2).
+               10  TR-SALARY            PIC S9(10).
+               10  TR-NUMBER-OF-PROJECTS PIC 9(3).
+               10  TR-PROJECTS-DETAIL   OCCURS 20
+                             DEPENDING ON TR-NUMBER-OF-PROJECTS.
+                      12  TR-PROJECT-NAME PIC A(15).
+                      12  TR-START-DATE   PIC 9(8).
+                      12  TR-END-DATE     PIC 9(8).
