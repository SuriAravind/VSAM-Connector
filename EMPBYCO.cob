@@ -0,0 +1,187 @@
+      ****************************************************************************
+      *                                                                          *
+      *  PROGRAM      EMPBYCO                                                   *
+      *  AUTHOR       R. L. MARSH  -  MASTER FILE SUPPORT                        *
+      *  INSTALLATION ABSA GROUP LIMITED                                         *
+      *  DATE-WRITTEN 2026-08-09                                                 *
+      *                                                                          *
+      *  PURPOSE.     LIST EVERY EMPLOYEE AT ONE COMPANY.  THE EMPLOYEE KSDS     *
+      *               IS OPENED THROUGH ITS COMPANY-NAME ALTERNATE INDEX         *
+      *               (SEE jcl/EMPDEFAX.jcl, WHICH DEFINES THE AIX AND ITS       *
+      *               PATH OVER EMPMAST) SO THE LOOKUP IS A DIRECT START ON      *
+      *               THE ALTERNATE KEY FOLLOWED BY A SKIP-SEQUENTIAL READ,       *
+      *               NOT A FULL SCAN OF THE MASTER.                            *
+      *                                                                          *
+      *  RUN PARM.    THE 20-CHARACTER COMPANY-NAME TO LIST, LEFT-JUSTIFIED      *
+      *               AND SPACE-PADDED (E.G. "ACME CORPORATION    ").            *
+      *                                                                          *
+      *  MODIFICATION HISTORY.                                                   *
+      *  DATE       INIT DESCRIPTION                                             *
+      *  ---------- ---- ----------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION - COMPANY HEADCOUNT LISTING VIA THE     *
+      *                  COMPANY-NAME ALTERNATE INDEX.                           *
+      *                                                                          *
+      ****************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPBYCO.
+       AUTHOR.        R L MARSH.
+       INSTALLATION.  ABSA GROUP LIMITED.
+       DATE-WRITTEN.  09-08-2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER   ASSIGN TO EMPMAST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ID
+                  ALTERNATE RECORD KEY IS COMPANY-NAME WITH DUPLICATES
+                  FILE STATUS IS PR-MAST-STATUS.
+
+           SELECT COMPANY-REPORT    ASSIGN TO EMPBYCPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PR-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY "EmployeeCopyBook.cob".
+
+       FD  COMPANY-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  COMPANY-REPORT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  PR-FILE-STATUSES.
+           05  PR-MAST-STATUS             PIC X(02).
+               88  PR-MAST-OK                     VALUE "00".
+               88  PR-MAST-NOT-FOUND              VALUE "23".
+           05  PR-RPT-STATUS              PIC X(02).
+               88  PR-RPT-OK                      VALUE "00".
+
+       01  PR-SWITCHES.
+           05  PR-MAST-EOF-SW             PIC X(01)   VALUE "N".
+               88  PR-NO-MORE-MASTER              VALUE "Y".
+
+       01  PR-COUNTERS COMP.
+           05  PR-EMPLOYEES-LISTED        PIC 9(07)   VALUE ZERO.
+
+       01  PR-DETAIL-LINE.
+           05  PR-DL-ID                   PIC 9(09).
+           05  FILLER                     PIC X(02)   VALUE SPACES.
+           05  PR-DL-LAST-NAME            PIC A(15).
+           05  FILLER                     PIC X(02)   VALUE SPACES.
+           05  PR-DL-FIRST-NAME           PIC A(15).
+           05  FILLER                     PIC X(02)   VALUE SPACES.
+           05  PR-DL-SHORT-NAME           PIC X(03).
+
+       LINKAGE SECTION.
+       01  PR-PARM-LENGTH                 PIC S9(4) COMP.
+       01  PR-SEARCH-COMPANY-NAME         PIC X(20).
+
+       PROCEDURE DIVISION USING PR-PARM-LENGTH PR-SEARCH-COMPANY-NAME.
+
+      *----------------------------------------------------------------------*
+      *  0000-MAINLINE                                                       *
+      *----------------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-LIST-ONE-EMPLOYEE
+               THRU 2000-LIST-ONE-EMPLOYEE-EXIT
+               UNTIL PR-NO-MORE-MASTER
+                  OR COMPANY-NAME NOT = PR-SEARCH-COMPANY-NAME.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------------*
+      *  1000-INITIALIZE  --  START THE MASTER ON THE AIX AT THE REQUESTED    *
+      *                        COMPANY-NAME                                  *
+      *----------------------------------------------------------------------*
+       1000-INITIALIZE.
+           IF PR-PARM-LENGTH = ZERO OR PR-SEARCH-COMPANY-NAME = SPACES
+               DISPLAY "EMPBYCO: COMPANY-NAME PARM IS REQUIRED"
+               MOVE "Y" TO PR-MAST-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF NOT PR-MAST-OK
+               DISPLAY "EMPBYCO: MASTER OPEN FAILED, STATUS "
+                       PR-MAST-STATUS
+               MOVE "Y" TO PR-MAST-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT COMPANY-REPORT.
+
+           MOVE PR-SEARCH-COMPANY-NAME TO COMPANY-NAME.
+           START EMPLOYEE-MASTER KEY IS EQUAL TO COMPANY-NAME
+               INVALID KEY
+                   MOVE "Y" TO PR-MAST-EOF-SW
+                   DISPLAY "EMPBYCO: NO EMPLOYEES FOUND FOR COMPANY "
+                           PR-SEARCH-COMPANY-NAME
+           END-START.
+
+           IF PR-MAST-OK
+               PERFORM 2900-READ-NEXT-BY-COMPANY
+                   THRU 2900-READ-NEXT-BY-COMPANY-EXIT
+           END-IF.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2000-LIST-ONE-EMPLOYEE                                              *
+      *----------------------------------------------------------------------*
+       2000-LIST-ONE-EMPLOYEE.
+           MOVE ID                       TO PR-DL-ID.
+           MOVE LAST-NAME                TO PR-DL-LAST-NAME.
+           MOVE FIRST-NAME               TO PR-DL-FIRST-NAME.
+           MOVE SHORT_NAME               TO PR-DL-SHORT-NAME.
+
+           WRITE COMPANY-REPORT-LINE FROM PR-DETAIL-LINE.
+           ADD 1 TO PR-EMPLOYEES-LISTED.
+
+           PERFORM 2900-READ-NEXT-BY-COMPANY
+               THRU 2900-READ-NEXT-BY-COMPANY-EXIT.
+
+       2000-LIST-ONE-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2900-READ-NEXT-BY-COMPANY  --  SKIP-SEQUENTIAL READ ON THE AIX       *
+      *----------------------------------------------------------------------*
+       2900-READ-NEXT-BY-COMPANY.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO PR-MAST-EOF-SW
+           END-READ.
+
+       2900-READ-NEXT-BY-COMPANY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  9000-TERMINATE                                                      *
+      *----------------------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY "EMPBYCO: EMPLOYEES LISTED = " PR-EMPLOYEES-LISTED.
+
+           CLOSE EMPLOYEE-MASTER
+                 COMPANY-REPORT.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
