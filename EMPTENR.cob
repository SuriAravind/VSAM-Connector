@@ -0,0 +1,229 @@
+      ****************************************************************************
+      *                                                                          *
+      *  PROGRAM      EMPTENR                                                   *
+      *  AUTHOR       R. L. MARSH  -  MASTER FILE SUPPORT                        *
+      *  INSTALLATION ABSA GROUP LIMITED                                         *
+      *  DATE-WRITTEN 2026-08-09                                                 *
+      *                                                                          *
+      *  PURPOSE.     COMPUTES EACH EMPLOYEE'S TENURE (IN WHOLE YEARS) FROM       *
+      *               HIRE-DATE THROUGH TODAY, AND COMPARES IT AGAINST THE        *
+      *               EXPERIENCE FIGURE CARRIED ON THE MASTER.  ANY EMPLOYEE      *
+      *               WHOSE EXPERIENCE DOES NOT AGREE WITH COMPUTED TENURE IS     *
+      *               WRITTEN TO THE EXCEPTION REPORT (EMPTEXCP) SO HR CAN        *
+      *               CORRECT THE MASTER.  THIS JOB ONLY REPORTS, IT DOES NOT     *
+      *               CHANGE THE MASTER.                                         *
+      *                                                                          *
+      *  TENURE CALCULATION.                                                     *
+      *               WHOLE YEARS BETWEEN HIRE-DATE AND TODAY, I.E. THE           *
+      *               DIFFERENCE IN YEARS LESS ONE IF TODAY'S MONTH/DAY FALLS     *
+      *               BEFORE THE HIRE MONTH/DAY ANNIVERSARY.                      *
+      *                                                                          *
+      *  MODIFICATION HISTORY.                                                   *
+      *  DATE       INIT DESCRIPTION                                             *
+      *  ---------- ---- ----------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION - TENURE/EXPERIENCE EXCEPTION           *
+      *                  REPORTING AGAINST THE NEW HIRE-DATE FIELD.               *
+      *                                                                          *
+      ****************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPTENR.
+       AUTHOR.        R L MARSH.
+       INSTALLATION.  ABSA GROUP LIMITED.
+       DATE-WRITTEN.  09-08-2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER   ASSIGN TO EMPMAST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS ID
+                  FILE STATUS IS PR-MAST-STATUS.
+
+           SELECT EXCEPTION-REPORT  ASSIGN TO EMPTEXCP
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PR-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY "EmployeeCopyBook.cob".
+
+       FD  EXCEPTION-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  PR-FILE-STATUSES.
+           05  PR-MAST-STATUS             PIC X(02).
+               88  PR-MAST-OK                     VALUE "00".
+               88  PR-MAST-EOF                    VALUE "10".
+           05  PR-RPT-STATUS              PIC X(02).
+               88  PR-RPT-OK                      VALUE "00".
+
+       01  PR-SWITCHES.
+           05  PR-MAST-EOF-SW             PIC X(01)   VALUE "N".
+               88  PR-NO-MORE-MASTER              VALUE "Y".
+
+       01  PR-COUNTERS COMP.
+           05  PR-EMPLOYEES-READ          PIC 9(07)   VALUE ZERO.
+           05  PR-EXCEPTIONS-WRITTEN      PIC 9(07)   VALUE ZERO.
+
+       01  PR-TODAY                       PIC 9(08).
+       01  PR-TODAY-PARTS REDEFINES PR-TODAY.
+           05  PR-TODAY-YEAR              PIC 9(04).
+           05  PR-TODAY-MONTH             PIC 9(02).
+           05  PR-TODAY-DAY               PIC 9(02).
+
+       01  PR-HIRE-WORK                    PIC 9(08).
+       01  PR-HIRE-PARTS REDEFINES PR-HIRE-WORK.
+           05  PR-HIRE-YEAR               PIC 9(04).
+           05  PR-HIRE-MONTH              PIC 9(02).
+           05  PR-HIRE-DAY                PIC 9(02).
+
+       01  PR-COMPUTED-TENURE             PIC S9(04).
+
+       01  PR-EXCEPTION-LINE-FIELDS.
+           05  PR-EX-ID                   PIC 9(09).
+           05  PR-EX-EXPERIENCE           PIC 9(02).
+           05  PR-EX-COMPUTED             PIC -9(04).
+           05  PR-EX-REASON               PIC X(43).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------------*
+      *  0000-MAINLINE                                                       *
+      *----------------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-CHECK-ONE-EMPLOYEE
+               THRU 2000-CHECK-ONE-EMPLOYEE-EXIT
+               UNTIL PR-NO-MORE-MASTER.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------------*
+      *  1000-INITIALIZE  --  OPEN FILES, GET TODAY'S DATE, PRIME THE READ    *
+      *----------------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT PR-TODAY FROM DATE YYYYMMDD.
+
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF NOT PR-MAST-OK
+               DISPLAY "EMPTENR: MASTER OPEN FAILED, STATUS "
+                       PR-MAST-STATUS
+               MOVE "Y" TO PR-MAST-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-REPORT.
+
+           PERFORM 2900-READ-NEXT-EMPLOYEE
+               THRU 2900-READ-NEXT-EMPLOYEE-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2000-CHECK-ONE-EMPLOYEE  --  COMPUTE TENURE, COMPARE TO EXPERIENCE,  *
+      *                                 THEN MOVE ON TO THE NEXT RECORD       *
+      *----------------------------------------------------------------------*
+       2000-CHECK-ONE-EMPLOYEE.
+           ADD 1 TO PR-EMPLOYEES-READ.
+
+           PERFORM 3000-COMPUTE-TENURE
+               THRU 3000-COMPUTE-TENURE-EXIT.
+
+           IF PR-COMPUTED-TENURE NOT = EXPERIENCE
+               MOVE ID              TO PR-EX-ID
+               MOVE EXPERIENCE      TO PR-EX-EXPERIENCE
+               MOVE PR-COMPUTED-TENURE TO PR-EX-COMPUTED
+               MOVE "EXPERIENCE DOES NOT MATCH HIRE-DATE TENURE"
+                   TO PR-EX-REASON
+               PERFORM 2800-WRITE-EXCEPTION
+                   THRU 2800-WRITE-EXCEPTION-EXIT
+           END-IF.
+
+           PERFORM 2900-READ-NEXT-EMPLOYEE
+               THRU 2900-READ-NEXT-EMPLOYEE-EXIT.
+
+       2000-CHECK-ONE-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2800-WRITE-EXCEPTION  --  FORMAT AND WRITE ONE EXCEPTION LINE        *
+      *----------------------------------------------------------------------*
+       2800-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-LINE.
+           STRING "ID=" PR-EX-ID
+                  " EXPERIENCE=" PR-EX-EXPERIENCE
+                  " COMPUTED-TENURE=" PR-EX-COMPUTED
+                  " " PR-EX-REASON
+               DELIMITED BY SIZE INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           ADD 1 TO PR-EXCEPTIONS-WRITTEN.
+
+       2800-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  2900-READ-NEXT-EMPLOYEE                                            *
+      *----------------------------------------------------------------------*
+       2900-READ-NEXT-EMPLOYEE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO PR-MAST-EOF-SW
+           END-READ.
+
+       2900-READ-NEXT-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  3000-COMPUTE-TENURE  --  WHOLE YEARS FROM HIRE-DATE TO PR-TODAY,     *
+      *                            BACKED OFF ONE YEAR IF THE ANNIVERSARY    *
+      *                            MONTH/DAY HASN'T YET OCCURRED THIS YEAR   *
+      *----------------------------------------------------------------------*
+       3000-COMPUTE-TENURE.
+           MOVE HIRE-DATE TO PR-HIRE-WORK.
+
+           COMPUTE PR-COMPUTED-TENURE =
+               PR-TODAY-YEAR - PR-HIRE-YEAR.
+
+           IF PR-TODAY-MONTH < PR-HIRE-MONTH
+               SUBTRACT 1 FROM PR-COMPUTED-TENURE
+           ELSE
+               IF PR-TODAY-MONTH = PR-HIRE-MONTH
+                   AND PR-TODAY-DAY < PR-HIRE-DAY
+                   SUBTRACT 1 FROM PR-COMPUTED-TENURE
+               END-IF
+           END-IF.
+
+       3000-COMPUTE-TENURE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------------*
+      *  9000-TERMINATE  --  CLOSE FILES AND REPORT COUNTS                   *
+      *----------------------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY "EMPTENR: EMPLOYEES READ = " PR-EMPLOYEES-READ.
+           DISPLAY "EMPTENR: EXCEPTIONS WRITTEN = "
+                   PR-EXCEPTIONS-WRITTEN.
+
+           CLOSE EMPLOYEE-MASTER
+                 EXCEPTION-REPORT.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
