@@ -0,0 +1,33 @@
+      ****************************************************************************
+      *                                                                          *
+      *  COPYBOOK     PROJTRANSCOPYBOOK                                          *
+      *  AUTHOR       R. L. MARSH  -  MASTER FILE SUPPORT                        *
+      *  INSTALLATION ABSA GROUP LIMITED                                         *
+      *  DATE-WRITTEN 2026-08-09                                                 *
+      *                                                                          *
+      *  PURPOSE.     INPUT TRANSACTION RECORD FOR PROJMAINT, THE PROJECTS       *
+      *               MASTER ADD/CHANGE/DELETE PROGRAM.  MIRRORS THE FIELDS      *
+      *               OF PROJECTS-RECORD (ProjectsCopyBook.cob) BEHIND A         *
+      *               PT-TRANS-CODE, THE SAME SHAPE EmpTransCopyBook.cob USES    *
+      *               FOR THE EMPLOYEE MASTER.                                  *
+      *                                                                          *
+      *  MODIFICATION HISTORY.                                                   *
+      *  DATE       INIT DESCRIPTION                                             *
+      *  ---------- ---- ----------------------------------------------------    *
+      *  2026-08-09 RLM  ORIGINAL VERSION.                                        *
+      *                                                                          *
+      ****************************************************************************
+
+       01  PROJ-TRANS-RECORD.
+           05  PT-TRANS-CODE                PIC X(01).
+               88  PT-ADD-TRANS                     VALUE "A".
+               88  PT-CHANGE-TRANS                  VALUE "C".
+               88  PT-DELETE-TRANS                  VALUE "D".
+           05  PT-PROJECT-CODE              PIC X(08).
+           05  PT-PROJECT-NAME              PIC A(15).
+           05  PT-CLIENT-NAME               PIC X(20).
+           05  PT-STATUS                    PIC X(01).
+           05  PT-BUDGET                    PIC S9(9)V99.
+           05  PT-START-DATE                PIC 9(08).
+           05  PT-END-DATE                  PIC 9(08).
+           05  PT-EMPLOYEE-ID               PIC 9(09).
